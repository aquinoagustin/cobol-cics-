@@ -0,0 +1,50 @@
+000100*----------------------------------------------------------------
+000200* AUDITREC
+000300* RECORD LAYOUT FOR THE PROG1 AUDIT TRAIL FILE (AUDITF, VSAM
+000400* KSDS).  ONE RECORD IS WRITTEN BY PROG1 FOR EVERY LINK TO PROG2 -
+000500* WHAT WAS SENT (THE COMMAREA FIELDS) AND WHAT CAME BACK
+000600* (WS-RESP/WS-RESP2).  KEYED BY DATE + TIME + TERMINAL SO A GIVEN
+000610* TRANSACTION CAN BE LOOKED UP BY WHEN AND WHERE IT HAPPENED -
+000620* PLUS THE WRITING TASK NUMBER AND A PER-TASK SEQUENCE NUMBER,
+000630* SINCE FORMATTIME'S TIME() IS ONLY GOOD TO THE SECOND AND MORE
+000640* THAN ONE AUDIT RECORD FOR THE SAME TERMINAL CAN LAND IN THE
+000650* SAME SECOND (ROUTINELY, DURING A PROG4 SWEEP THAT REPLAYS
+000660* SEVERAL OUTSTANDING CHECKPOINTS FOR THE SAME TERMINAL).  THE
+000670* TASK NUMBER SEPARATES WRITES BY DIFFERENT TASKS; THE SEQUENCE
+000680* NUMBER SEPARATES MULTIPLE WRITES BY THE SAME TASK (PROG1
+000690* ALWAYS WRITES SEQUENCE 1; PROG4 BUMPS IT ONCE PER REPLAY IT
+000695* RECORDS WITHIN A SINGLE SWEEP TASK).
+000800*
+000900* THE AUDIT-DATA GROUP DELIBERATELY MIRRORS PROGCOMM FIELD FOR
+001000* FIELD (WITH AN AUD- PREFIX) RATHER THAN COPYING PROGCOMM IN -
+001100* THE AUDIT LAYOUT IS A PERMANENT RECORD AND SHOULD NOT SILENTLY
+001200* RESHAPE ITSELF IF THE LIVE COMMAREA CHANGES.  KEEP THE TWO IN
+001300* STEP BY HAND.
+001400*
+001500* USED BY -
+001600*   PROG1   (CICS)  - WRITES ONE RECORD PER LINK ATTEMPT.
+001700*   PROG3   (BATCH) - READS A DAY'S RECORDS FOR THE NIGHTLY
+001800*                     RECONCILIATION REPORT.
+001900*   PROG5   (BATCH) - EXTRACTS A DAY'S RECORDS FOR DOWNSTREAM.
+002000*
+002100* MAINTENANCE HISTORY
+002200* DATE       INIT  DESCRIPTION
+002300* 2026-08-09 JXM   INITIAL VERSION.
+002400*----------------------------------------------------------------
+002500 01  AUDIT-RECORD.
+002600    05  AUDIT-KEY.
+002700        10  AUD-DATE                PIC X(08).
+002800        10  AUD-TIME                PIC X(06).
+002900        10  AUD-TERM-ID             PIC X(04).
+002910        10  AUD-TASK-NO             PIC 9(07).
+002920        10  AUD-SEQ                 PIC 9(04).
+003000    05  AUDIT-DATA.
+003100        10  AUD-RESP                PIC S9(9) COMP.
+003150            88  AUD-RESP-NORMAL         VALUE +0.
+003200        10  AUD-RESP2               PIC S9(9) COMP.
+003300        10  AUD-FIELD               PIC X(03).
+003400        10  AUD-ACCT-NO             PIC X(10).
+003500        10  AUD-TRAN-AMT            PIC S9(09)V99 COMP-3.
+003600        10  AUD-EFF-DATE            PIC X(08).
+003700        10  AUD-RESP-CODE           PIC X(04).
+003800        10  AUD-RESP-MSG            PIC X(40).
