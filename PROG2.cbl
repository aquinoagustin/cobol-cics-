@@ -0,0 +1,164 @@
+000100*================================================================
+000200* PROGRAM-ID.  PROG2
+000300* AUTHOR.      R. CHEN - ONLINE SYSTEMS GROUP
+000400* INSTALLATION. DALLAS DATA CENTER
+000500* DATE-WRITTEN. 2026-08-09
+000600*
+000700* PURPOSE.
+000800*     LINKED FROM PROG1 WITH THE COMMAREA DESCRIBED BY PROGCOMM.
+000900*     DECIDES WHAT TO DO BASED ON FIELD (THE FUNCTION CODE
+001000*     PROG1 VALIDATED AGAINST VALCODES) AND THE SUPPORTING
+001100*     BUSINESS FIELDS, THEN RETURNS AN APPLICATION-LEVEL STATUS
+001200*     IN COM-RESP-CODE/COM-RESP-MSG FOR PROG1 TO AUDIT AND SHOW
+001300*     THE OPERATOR.
+001400*
+001500* MAINTENANCE HISTORY.
+001600* DATE       INIT  DESCRIPTION
+001700* 2026-08-09 JXM   INITIAL VERSION - REAL DECISION LOGIC IN
+001800*                  PLACE OF THE PREVIOUSLY UNIMPLEMENTED LINK
+001900*                  TARGET.
+002000*================================================================
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. PROG2.
+002300 AUTHOR. R. CHEN.
+002400 INSTALLATION. DALLAS DATA CENTER.
+002500 DATE-WRITTEN. 2026-08-09.
+002600 DATE-COMPILED.
+002700
+002800 ENVIRONMENT DIVISION.
+002900
+003000 DATA DIVISION.
+003100 WORKING-STORAGE SECTION.
+003200*----------------------------------------------------------------
+003300* A WITHDRAWAL OVER THIS AMOUNT IS REFERRED BACK TO THE
+003400* OPERATOR RATHER THAN APPROVED OUTRIGHT.
+003500*----------------------------------------------------------------
+003600 01  WS-WDL-LIMIT            PIC S9(09)V99 COMP-3
+003700                              VALUE 5000.00.
+003800
+003900 LINKAGE SECTION.
+004000*----------------------------------------------------------------
+004100* COMMAREA PASSED BY PROG1 ON THE LINK.
+004200*----------------------------------------------------------------
+004300 COPY PROGCOMM.
+004400
+004500 PROCEDURE DIVISION USING COM-REGION.
+004600*----------------------------------------------------------------
+004700* 0000-MAIN-PARA
+004800*     DISPATCHES ON FIELD - THE FUNCTION CODE PROG1 ALREADY
+004900*     VALIDATED AGAINST VALCODES - AND RETURNS CONTROL TO THE
+005000*     LINK IN PROG1.
+005100*----------------------------------------------------------------
+005200 0000-MAIN-PARA.
+005300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005400     EVALUATE FIELD
+005500         WHEN 'DEP'
+005600             PERFORM 2100-PROCESS-DEPOSIT THRU 2100-EXIT
+005700         WHEN 'WDL'
+005800             PERFORM 2200-PROCESS-WITHDRAWAL THRU 2200-EXIT
+005900         WHEN 'XFR'
+006000             PERFORM 2300-PROCESS-TRANSFER THRU 2300-EXIT
+006100         WHEN 'INQ'
+006200             PERFORM 2400-PROCESS-INQUIRY THRU 2400-EXIT
+006300         WHEN 'CLS'
+006400             PERFORM 2500-PROCESS-CLOSE THRU 2500-EXIT
+006500         WHEN OTHER
+006600             PERFORM 2900-PROCESS-DEFAULT THRU 2900-EXIT
+006700     END-EVALUATE.
+006800     EXEC CICS RETURN END-EXEC.
+006900
+007000*----------------------------------------------------------------
+007100* 1000-INITIALIZE
+007200*     CLEARS THE APPLICATION STATUS FIELDS BEFORE THIS LINK'S
+007300*     DECISION LOGIC SETS THEM.
+007400*----------------------------------------------------------------
+007500 1000-INITIALIZE.
+007600     MOVE SPACES TO COM-RESP-CODE.
+007700     MOVE SPACES TO COM-RESP-MSG.
+007800 1000-EXIT.
+007900     EXIT.
+008000
+008100*----------------------------------------------------------------
+008200* 2100-PROCESS-DEPOSIT
+008300*----------------------------------------------------------------
+008400 2100-PROCESS-DEPOSIT.
+008500     IF COM-TRAN-AMT > ZERO
+008600         MOVE '0000' TO COM-RESP-CODE
+008700         MOVE 'DEPOSIT APPROVED' TO COM-RESP-MSG
+008800     ELSE
+008900         MOVE '0030' TO COM-RESP-CODE
+009000         MOVE 'DEPOSIT REJECTED - INVALID AMOUNT'
+009100             TO COM-RESP-MSG
+009200     END-IF.
+009300 2100-EXIT.
+009400     EXIT.
+009500
+009600*----------------------------------------------------------------
+009700* 2200-PROCESS-WITHDRAWAL
+009800*     A WITHDRAWAL OVER WS-WDL-LIMIT IS REJECTED RATHER THAN
+009900*     APPROVED - THE OPERATOR CAN RE-KEY A SMALLER AMOUNT OR
+010000*     ROUTE IT THROUGH WHATEVER OVERRIDE PROCESS THE BRANCH
+010100*     USES FOR LARGE WITHDRAWALS.
+010200*----------------------------------------------------------------
+010300 2200-PROCESS-WITHDRAWAL.
+010400     IF COM-TRAN-AMT NOT > ZERO
+010500         MOVE '0030' TO COM-RESP-CODE
+010600         MOVE 'WITHDRAWAL REJECTED - INVALID AMOUNT'
+010700             TO COM-RESP-MSG
+010800     ELSE
+010900         IF COM-TRAN-AMT > WS-WDL-LIMIT
+011000             MOVE '0010' TO COM-RESP-CODE
+011100             MOVE 'WITHDRAWAL REJECTED - EXCEEDS DAILY LIMIT'
+011200                 TO COM-RESP-MSG
+011300         ELSE
+011400             MOVE '0000' TO COM-RESP-CODE
+011500             MOVE 'WITHDRAWAL APPROVED' TO COM-RESP-MSG
+011600         END-IF
+011700     END-IF.
+011800 2200-EXIT.
+011900     EXIT.
+012000
+012100*----------------------------------------------------------------
+012200* 2300-PROCESS-TRANSFER
+012300*----------------------------------------------------------------
+012400 2300-PROCESS-TRANSFER.
+012500     IF COM-ACCT-NO = SPACES
+012600         MOVE '0020' TO COM-RESP-CODE
+012700         MOVE 'TRANSFER REJECTED - ACCOUNT NUMBER REQUIRED'
+012800             TO COM-RESP-MSG
+012900     ELSE
+013000         MOVE '0000' TO COM-RESP-CODE
+013100         MOVE 'TRANSFER APPROVED' TO COM-RESP-MSG
+013200     END-IF.
+013300 2300-EXIT.
+013400     EXIT.
+013500
+013600*----------------------------------------------------------------
+013700* 2400-PROCESS-INQUIRY
+013800*----------------------------------------------------------------
+013900 2400-PROCESS-INQUIRY.
+014000     MOVE '0000' TO COM-RESP-CODE.
+014100     MOVE 'ACCOUNT INQUIRY COMPLETED' TO COM-RESP-MSG.
+014200 2400-EXIT.
+014300     EXIT.
+014400
+014500*----------------------------------------------------------------
+014600* 2500-PROCESS-CLOSE
+014700*----------------------------------------------------------------
+014800 2500-PROCESS-CLOSE.
+014900     MOVE '0000' TO COM-RESP-CODE.
+015000     MOVE 'ACCOUNT CLOSE REQUEST ACCEPTED' TO COM-RESP-MSG.
+015100 2500-EXIT.
+015200     EXIT.
+015300
+015400*----------------------------------------------------------------
+015500* 2900-PROCESS-DEFAULT
+015600*     COVERS FIELD VALUES WITH NO SPECIAL HANDLING ABOVE (E.G.
+015700*     THE ORIGINAL 'ABC' TEST CODE) - ACCEPTED WITH NO FURTHER
+015800*     BUSINESS RULES APPLIED.
+015900*----------------------------------------------------------------
+016000 2900-PROCESS-DEFAULT.
+016100     MOVE '0000' TO COM-RESP-CODE.
+016200     MOVE 'REQUEST PROCESSED' TO COM-RESP-MSG.
+016300 2900-EXIT.
+016400     EXIT.
