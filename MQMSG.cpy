@@ -0,0 +1,34 @@
+000100*----------------------------------------------------------------
+000200* MQMSG
+000300* OUTBOUND MESSAGE LAYOUT FOR THE REAL-TIME PUBLISH OF A PROG2
+000400* OUTCOME ONTO THE ENTERPRISE MQ INTEGRATION POINT - SEE
+000500* 7500-PUBLISH-MQ IN PROG1.  WRITTEN TO THE MQPB TRANSIENT
+000600* DATA QUEUE, WHICH IS DEFINED ON THIS REGION AS A CICS-MQ
+000700* BRIDGE TRIGGER QUEUE THAT PUTS EACH RECORD WRITTEN TO IT ON
+000800* THE ENTERPRISE QUEUE MANAGER - PROG1 ITSELF HAS NO DIRECT
+000900* MQI DEPENDENCY.
+001000*
+001100* DELIBERATELY MIRRORS PROGCOMM/AUDITREC FIELD FOR FIELD (WITH
+001200* AN MQM- PREFIX) RATHER THAN COPYING EITHER IN - SAME REASON
+001300* AS AUDITREC, THIS IS A PUBLISHED MESSAGE CONTRACT AND SHOULD
+001400* NOT SILENTLY RESHAPE ITSELF IF THE LIVE COMMAREA CHANGES.
+001500*
+001600* USED BY -
+001700*   PROG1   (CICS)  - WRITES ONE MESSAGE PER SUCCESSFUL LINK
+001800*                     TO PROG2.
+001900*
+002000* MAINTENANCE HISTORY
+002100* DATE       INIT  DESCRIPTION
+002200* 2026-08-09 JXM   INITIAL VERSION.
+002300*----------------------------------------------------------------
+002400 01  MQM-OUTBOUND-MSG.
+002500    05  MQM-DATE                 PIC X(08).
+002600    05  MQM-TIME                 PIC X(06).
+002700    05  MQM-TERM-ID              PIC X(04).
+002800    05  MQM-FIELD                PIC X(03).
+002900    05  MQM-ACCT-NO              PIC X(10).
+003000    05  MQM-TRAN-AMT             PIC S9(09)V99.
+003100    05  MQM-EFF-DATE             PIC X(08).
+003200    05  MQM-RESP-CODE            PIC X(04).
+003300    05  MQM-RESP-MSG             PIC X(40).
+003400
