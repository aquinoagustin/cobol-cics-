@@ -0,0 +1,456 @@
+000100*================================================================
+000200* PROGRAM-ID.  PROG4
+000300* AUTHOR.      J. MARTINEZ - ONLINE SYSTEMS GROUP
+000400* INSTALLATION. DALLAS DATA CENTER
+000500* DATE-WRITTEN. 2026-08-09
+000600*
+000700* PURPOSE.
+000800*     RESTART/REPLAY HANDLER FOR PROG1 CHECKPOINTS.  PROG1
+000900*     SAVES EVERY COMMAREA TO A TS QUEUE UNIQUE TO ITS TASK
+001000*     BEFORE LINKING TO PROG2, AND ONLY DELETES THAT QUEUE ON A
+001100*     NORMAL RESPONSE.  THE NAME OF EVERY SUCH QUEUE IS ALSO
+001200*     APPENDED TO WHICHEVER PROG1IX GENERATION QUEUE IS CURRENTLY
+001210*     ACTIVE (SEE 0500-SWAP-IX-SUFFIX BELOW).
+001300*
+001400*     THIS PROGRAM WALKS THE GENERATION OF THE INDEX PROG1 WAS
+001410*     APPENDING TO BEFORE THIS RUN STARTED, RE-LINKS TO PROG2 FOR
+001420*     EVERY CHECKPOINT IT FINDS STILL OUTSTANDING, AND REBUILDS
+001430*     THE INDEX WITH ONLY THE ONES THAT ARE STILL FAILING - SO AN
+001700*     OPERATOR CAN RECOVER A HUNG/ABENDED PROG2 CALL WITHOUT THE
+001800*     TERMINAL OPERATOR HAVING TO RE-KEY THE ORIGINAL
+001900*     TRANSACTION.  A TRANSACTION RECOVERED THIS WAY GETS A FRESH
+001910*     AUDITF RECORD AND AN MQPB PUBLISH OF ITS OWN (SEE 2500-
+001920*     RECORD-REPLAY) - THE ORIGINAL FAILING ATTEMPT'S AUDITF ROW,
+001930*     WRITTEN AND SYNCPOINTED BY PROG1 BEFORE THE ABEND, IS LEFT
+001940*     ALONE AS A PERMANENT RECORD OF THE ORIGINAL FAILURE.
+002000*
+002100*     INVOKED ON ITS OWN TRANSACTION ID (E.G. PG1R) - RUN ON
+002200*     DEMAND BY AN OPERATOR OR ON A TIMER.  BECAUSE PROG1 KEEPS
+002210*     TAKING NEW TRANSACTIONS WHILE THIS RUNS, THE INDEX IS SPLIT
+002220*     ACROSS TWO GENERATIONS (PROG1IX / PROG1IY) SO THE SWEEP CAN
+002230*     DRAIN-AND-DELETE ONE GENERATION WHILE PROG1 APPENDS ONLY TO
+002240*     THE OTHER.  THE GENERATION FLAG ALONE STILL LEFT A WINDOW
+002241*     BETWEEN A PROG1 TASK READING THE ACTIVE SUFFIX AND ITS
+002242*     APPENDING THE INDEX ENTRY, SO THE SUFFIX SWAP, THE SWEEP,
+002243*     AND THE REBUILD ARE NOW ALSO SERIALIZED AGAINST PROG1'S
+002244*     READ-THEN-APPEND VIA THE WS-IX-LOCK-NAME ENQ (SEE 0500-
+002245*     SWAP-IX-SUFFIX AND 4000-SAVE-RESTART IN PROG1) - ONLY WITH
+002246*     BOTH THE FLAG AND THE ENQ IN PLACE CAN A CHECKPOINT
+002247*     REGISTERED WHILE A SWEEP IS IN PROGRESS NEVER BE ORPHANED
+002248*     BY THIS PROGRAM'S REBUILD.
+002260*
+002270* MAINTENANCE HISTORY.
+002280* DATE       INIT  DESCRIPTION
+002290* 2026-08-09 JXM   INITIAL VERSION.
+002300* 2026-08-09 JXM   A SUCCESSFUL REPLAY NOW WRITES ITS OWN AUDITF
+002310*                  RECORD AND MQPB PUBLISH (2500-RECORD-REPLAY /
+002320*                  2600-PUBLISH-MQ) SO PROG3/PROG5/MQ CONSUMERS
+002330*                  SEE THE RECOVERED OUTCOME.  THE INDEX SWEEP NOW
+002340*                  SWAPS BETWEEN TWO GENERATION QUEUES (0500-SWAP-
+002350*                  IX-SUFFIX) INSTEAD OF BLINDLY DELETING AND
+002360*                  REBUILDING A SINGLE PROG1IX QUEUE, SO A
+002370*                  CHECKPOINT PROG1 REGISTERS WHILE THE SWEEP IS
+002380*                  RUNNING IS NEVER LOST.
+002385* 2026-08-09 JXM   2100-KEEP-PENDING NOW GUARDS THE STILL-PENDING
+002386*                  TABLE'S OCCURS LIMIT AND LOGS ANY OVERFLOW TO
+002387*                  CSMT.  AUDIT-KEY GAINED A TASK NUMBER AND A
+002388*                  SEQUENCE NUMBER SO CONCURRENT WRITES IN THE
+002389*                  SAME SECOND NO LONGER COLLIDE.  THE SUFFIX
+002390*                  SWAP, SWEEP, AND REBUILD ARE NOW SERIALIZED
+002391*                  AGAINST PROG1'S APPEND VIA AN ENQ ON
+002392*                  WS-IX-LOCK-NAME.  THE SWEEP NOW LOGS ITS
+002393*                  REPLAY COUNT TO CSMT ON COMPLETION.
+002400*================================================================
+002800 IDENTIFICATION DIVISION.
+002900 PROGRAM-ID. PROG4.
+003000 AUTHOR. J. MARTINEZ.
+003100 INSTALLATION. DALLAS DATA CENTER.
+003200 DATE-WRITTEN. 2026-08-09.
+003300 DATE-COMPILED.
+003400
+003500 ENVIRONMENT DIVISION.
+003600
+003700 DATA DIVISION.
+003800 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------------
+004000* COMMAREA RE-USED TO REPLAY THE LINK TO PROG2.
+004100*----------------------------------------------------------------
+004200 COPY PROGCOMM.
+004300
+004310*----------------------------------------------------------------
+004320* AUDIT TRAIL RECORD WRITTEN AFTER A SUCCESSFUL REPLAY - SEE
+004330* 2500-RECORD-REPLAY.
+004340*----------------------------------------------------------------
+004350 COPY AUDITREC.
+004360
+004370*----------------------------------------------------------------
+004380* OUTBOUND MESSAGE PUBLISHED AFTER A SUCCESSFUL REPLAY - SEE
+004390* 2600-PUBLISH-MQ.
+004392*----------------------------------------------------------------
+004394 COPY MQMSG.
+004396
+004400*----------------------------------------------------------------
+004500* CICS RESPONSE CODES.
+004600*----------------------------------------------------------------
+004700 01  WS-RESP                    PIC S9(9) COMP.
+004800 01  WS-RESP2                   PIC S9(9) COMP.
+004900 01  WS-IX-RESP                 PIC S9(9) COMP.
+004910
+004920*----------------------------------------------------------------
+004930* WORK FIELDS FOR THE REPLAY'S AUDIT WRITE AND MQ PUBLISH - SAME
+004940* PATTERN AS PROG1'S 6000-AUDIT-LOG / 7500-PUBLISH-MQ.
+004950*----------------------------------------------------------------
+004960 01  WS-ABSTIME                 PIC S9(15) COMP-3.
+004970 01  WS-AUD-RESP                PIC S9(9) COMP.
+004975 01  WS-AUD-SEQ-CTR             PIC 9(04) VALUE 0.
+004980 01  WS-MQ-RESP                 PIC S9(9) COMP.
+004990 01  WS-MQ-MSG-LENGTH           PIC S9(4) COMP
+004992                                VALUE +94.
+004994 01  WS-ERROR-MSG-TEXT          PIC X(79) VALUE SPACES.
+005000
+005100*----------------------------------------------------------------
+005200* PROG1IX SWEEP CONTROL.
+005300*----------------------------------------------------------------
+005400 01  WS-TSQ-NAME                PIC X(08).
+005500 01  WS-IX-ITEM                 PIC S9(4) COMP VALUE 1.
+005600 01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+005700    88  END-OF-INDEX                   VALUE 'Y'.
+005800 01  WS-REPLAY-COUNT            PIC 9(05) COMP-3 VALUE 0.
+005805 01  WS-REPLAY-COUNT-DISP       PIC ZZZZ9.
+
+005810*----------------------------------------------------------------
+005820* INDEX GENERATION SWAP - SEE 0500-SWAP-IX-SUFFIX.  THIS RUN
+005830* SWEEPS THE "OLD" GENERATION (WHAT PROG1 WAS APPENDING TO
+005840* BEFORE THIS RUN STARTED) AND WRITES SURVIVORS INTO THE "NEW"
+005850* GENERATION (WHAT PROG1 APPENDS TO FROM NOW ON), SO THE TWO
+005860* NEVER OVERLAP AND NOTHING APPENDED DURING THE SWEEP IS LOST.
+005870*----------------------------------------------------------------
+005880 01  WS-IX-CTL-RESP             PIC S9(9) COMP.
+005890 01  WS-IX-OLD-SUFFIX           PIC X(01) VALUE 'X'.
+005892 01  WS-IX-NEW-SUFFIX           PIC X(01) VALUE 'Y'.
+005894 01  WS-OLD-IX-NAME.
+005896    05  FILLER                  PIC X(06) VALUE 'PROG1I'.
+005898    05  WS-OLD-IX-SFX           PIC X(01).
+005900 01  WS-NEW-IX-NAME.
+005902    05  FILLER                  PIC X(06) VALUE 'PROG1I'.
+005904    05  WS-NEW-IX-SFX           PIC X(01).
+005906 01  WS-IX-LOCK-NAME            PIC X(08) VALUE 'PG1IXLK'.
+005908
+006000*----------------------------------------------------------------
+006100* CHECKPOINTS THAT ARE STILL FAILING AFTER THIS SWEEP - THE
+006200* REBUILT PROG1IX IS WRITTEN FROM THIS TABLE.
+006300*----------------------------------------------------------------
+006400 01  WS-STILL-PEND-COUNT        PIC 9(03) COMP-3 VALUE 0.
+006500 01  WS-STILL-PEND-TABLE.
+006600    05  WS-STILL-PEND-ENTRY OCCURS 0 TO 100 TIMES
+006700         DEPENDING ON WS-STILL-PEND-COUNT
+006800         INDEXED BY WS-SP-IDX.
+006900        10  WS-SP-NAME              PIC X(08).
+006910 01  WS-STILL-PEND-FULL-SW      PIC X(01) VALUE 'N'.
+006920    88  WS-STILL-PEND-FULL         VALUE 'Y'.
+007000
+007100 PROCEDURE DIVISION.
+007200*----------------------------------------------------------------
+007300* 0000-MAIN-PARA
+007400*     MAINLINE - SWAPS THE ACTIVE INDEX GENERATION, SWEEPS THE
+007500*     ONE IT JUST RETIRED REPLAYING EACH CHECKPOINT STILL
+007600*     OUTSTANDING, THEN REBUILDS THE RETIRED GENERATION INTO THE
+007700*     NEW ONE WITH WHATEVER IS STILL FAILING.
+007800*----------------------------------------------------------------
+007900 0000-MAIN-PARA.
+007910     PERFORM 0500-SWAP-IX-SUFFIX THRU 0500-EXIT.
+007920     PERFORM 1000-SWEEP-INDEX THRU 1000-EXIT
+008000         UNTIL END-OF-INDEX.
+008100     PERFORM 8000-REBUILD-INDEX THRU 8000-EXIT.
+008110     PERFORM 0600-RELEASE-IX-LOCK THRU 0600-EXIT.
+008120     MOVE WS-REPLAY-COUNT TO WS-REPLAY-COUNT-DISP.
+008130     MOVE 'PROG4 SWEEP COMPLETE - CHECKPOINTS REPLAYED: '
+008140         TO WS-ERROR-MSG-TEXT.
+008150     MOVE WS-REPLAY-COUNT-DISP TO WS-ERROR-MSG-TEXT(46:5).
+008160     EXEC CICS WRITEQ TD
+008170          QUEUE('CSMT')
+008180          FROM(WS-ERROR-MSG-TEXT)
+008190          LENGTH(LENGTH OF WS-ERROR-MSG-TEXT)
+008195     END-EXEC.
+008200     EXEC CICS RETURN END-EXEC.
+008300
+008310*----------------------------------------------------------------
+008320* 0500-SWAP-IX-SUFFIX
+008330*     READS THE PG1IXC CONTROL RECORD TO LEARN WHICH GENERATION
+008340*     PROG1 HAS BEEN APPENDING TO, THEN REWRITES IT TO THE OTHER
+008350*     GENERATION.  FROM THIS POINT ON EVERY PROG1 TASK'S 4050-
+008360*     GET-IX-SUFFIX SEES THE NEW GENERATION AND APPENDS THERE -
+008370*     THE OLD GENERATION THIS RUN IS ABOUT TO SWEEP IS FROZEN,
+008380*     SO DELETING IT ONCE DRAINED CAN NEVER LOSE A CHECKPOINT.
+008390*     NOTFND (NO SWEEP HAS EVER RUN) DEFAULTS THE OLD GENERATION
+008391*     TO 'X', MATCHING PROG1'S OWN NOTFND DEFAULT.  THE
+008392*     WS-IX-LOCK-NAME ENQ TAKEN HERE IS HELD ACROSS THE SWAP, THE
+008393*     SWEEP, AND THE REBUILD (RELEASED BY 0600-RELEASE-IX-LOCK,
+008394*     PERFORMED AFTER 8000-REBUILD-INDEX) SO NO PROG1 TASK CAN
+008395*     READ THE SUFFIX AND APPEND TO THE GENERATION BEING SWEPT
+008396*     WHILE THIS RUN HAS IT IN PROGRESS - SEE 4000-SAVE-RESTART
+008397*     IN PROG1.
+008398*----------------------------------------------------------------
+008399 0500-SWAP-IX-SUFFIX.
+008400     EXEC CICS ENQ
+008401          RESOURCE(WS-IX-LOCK-NAME)
+008402          LENGTH(LENGTH OF WS-IX-LOCK-NAME)
+008403     END-EXEC.
+008404     MOVE 'X' TO WS-IX-OLD-SUFFIX.
+008405     EXEC CICS READQ TS
+008406          QUEUE('PG1IXC')
+008407          INTO(WS-IX-OLD-SUFFIX)
+008408          LENGTH(LENGTH OF WS-IX-OLD-SUFFIX)
+008409          ITEM(1)
+008410          RESP(WS-IX-CTL-RESP)
+008412     END-EXEC.
+008414     IF WS-IX-OLD-SUFFIX = 'X'
+008416         MOVE 'Y' TO WS-IX-NEW-SUFFIX
+008418     ELSE
+008420         MOVE 'X' TO WS-IX-NEW-SUFFIX
+008422     END-IF.
+008424     IF WS-IX-CTL-RESP = DFHRESP(NORMAL)
+008426         EXEC CICS WRITEQ TS
+008428              QUEUE('PG1IXC')
+008430              FROM(WS-IX-NEW-SUFFIX)
+008432              LENGTH(LENGTH OF WS-IX-NEW-SUFFIX)
+008434              ITEM(1)
+008436              REWRITE
+008438              RESP(WS-IX-CTL-RESP)
+008440         END-EXEC
+008442     ELSE
+008444         EXEC CICS WRITEQ TS
+008446              QUEUE('PG1IXC')
+008448              FROM(WS-IX-NEW-SUFFIX)
+008450              LENGTH(LENGTH OF WS-IX-NEW-SUFFIX)
+008452              RESP(WS-IX-CTL-RESP)
+008454         END-EXEC
+008456     END-IF.
+008458     MOVE WS-IX-OLD-SUFFIX TO WS-OLD-IX-SFX.
+008460     MOVE WS-IX-NEW-SUFFIX TO WS-NEW-IX-SFX.
+008462 0500-EXIT.
+008464     EXIT.
+008466
+008468*----------------------------------------------------------------
+008470* 0600-RELEASE-IX-LOCK
+008472*     RELEASES THE WS-IX-LOCK-NAME ENQ TAKEN AT THE TOP OF
+008474*     0500-SWAP-IX-SUFFIX.  PERFORMED FROM 0000-MAIN-PARA ONLY
+008476*     AFTER 8000-REBUILD-INDEX HAS FINISHED, SO THE LOCK COVERS
+008478*     THE SWAP, THE SWEEP, AND THE REBUILD AS ONE UNIT.
+008480*----------------------------------------------------------------
+008482 0600-RELEASE-IX-LOCK.
+008484     EXEC CICS DEQ
+008486          RESOURCE(WS-IX-LOCK-NAME)
+008488          LENGTH(LENGTH OF WS-IX-LOCK-NAME)
+008490     END-EXEC.
+008492 0600-EXIT.
+008494     EXIT.
+008496
+008498*----------------------------------------------------------------
+008500* 1000-SWEEP-INDEX
+008600*     READS THE NEXT ENTRY FROM THE RETIRED (OLD) GENERATION
+008620*     QUEUE.  NOTFND MEANS THE INDEX IS EXHAUSTED.
+008800*----------------------------------------------------------------
+008900 1000-SWEEP-INDEX.
+009000     EXEC CICS READQ TS
+009100          QUEUE(WS-OLD-IX-NAME)
+009200          INTO(WS-TSQ-NAME)
+009300          LENGTH(LENGTH OF WS-TSQ-NAME)
+009400          ITEM(WS-IX-ITEM)
+009500          RESP(WS-IX-RESP)
+009600     END-EXEC.
+009700     IF WS-IX-RESP = DFHRESP(NORMAL)
+009800         PERFORM 2000-REPLAY-ONE THRU 2000-EXIT
+009900         ADD 1 TO WS-IX-ITEM
+010000     ELSE
+010100         MOVE 'Y' TO WS-EOF-SW
+010200     END-IF.
+010300 1000-EXIT.
+010400     EXIT.
+010500
+010600*----------------------------------------------------------------
+010700* 2000-REPLAY-ONE
+010800*     READS THE CHECKPOINTED COMMAREA FOR THIS ENTRY.  NOTFND
+010900*     MEANS PROG1 ALREADY CLEARED IT (THE ORIGINAL LINK CAME
+011000*     BACK NORMAL) - NOTHING TO REPLAY.  OTHERWISE RE-LINK TO
+011100*     PROG2 AND EITHER RECORD THE RECOVERED OUTCOME AND CLEAR
+011200*     THE CHECKPOINT, OR CARRY IT FORWARD TO THE REBUILT INDEX.
+011300*----------------------------------------------------------------
+011400 2000-REPLAY-ONE.
+011500     EXEC CICS READQ TS
+011600          QUEUE(WS-TSQ-NAME)
+011700          INTO(COM-REGION)
+011800          LENGTH(LENGTH OF COM-REGION)
+011900          RESP(WS-RESP)
+012000     END-EXEC.
+012100     IF WS-RESP = DFHRESP(NORMAL)
+012200         EXEC CICS LINK
+012300             PROGRAM('PROG2')
+012400             COMMAREA(COM-REGION)
+012500             LENGTH(LENGTH OF COM-REGION)
+012600             RESP(WS-RESP)
+012700             RESP2(WS-RESP2)
+012800         END-EXEC
+012900         ADD 1 TO WS-REPLAY-COUNT
+013000         IF WS-RESP = DFHRESP(NORMAL)
+013050             PERFORM 2500-RECORD-REPLAY THRU 2500-EXIT
+013100             EXEC CICS DELETEQ TS
+013200                 QUEUE(WS-TSQ-NAME)
+013300                 RESP(WS-IX-RESP)
+013400             END-EXEC
+013500         ELSE
+013600             PERFORM 2100-KEEP-PENDING THRU 2100-EXIT
+013700         END-IF
+013800     END-IF.
+013900 2000-EXIT.
+014000     EXIT.
+
+014050*----------------------------------------------------------------
+014060* 2500-RECORD-REPLAY
+014070*     THE REPLAYED LINK CAME BACK NORMAL - WRITE A FRESH AUDITF
+014080*     RECORD FOR THIS OUTCOME AND PUBLISH IT TO MQPB, EXACTLY AS
+014090*     PROG1 WOULD HAVE DONE HAD THE ORIGINAL LINK SUCCEEDED, SO
+014100*     PROG3'S RECONCILIATION REPORT, PROG5'S DOWNSTREAM EXTRACT,
+014110*     AND ANY MQ CONSUMER ALL LEARN THE TRANSACTION RECOVERED -
+014120*     THE ORIGINAL FAILING ATTEMPT'S AUDITF ROW IS LEFT ALONE AS
+014130*     A PERMANENT RECORD OF THE ORIGINAL FAILURE.  WS-AUD-SEQ-CTR
+014132*     IS BUMPED ONCE PER CALL SO TWO REPLAYS RECORDED BY THIS
+014134*     SAME SWEEP TASK IN THE SAME SECOND STILL GET DISTINCT KEYS.
+014140*----------------------------------------------------------------
+014150 2500-RECORD-REPLAY.
+014160     EXEC CICS ASKTIME
+014170          ABSTIME(WS-ABSTIME)
+014180     END-EXEC.
+014190     EXEC CICS FORMATTIME
+014200          ABSTIME(WS-ABSTIME)
+014210          YYYYMMDD(AUD-DATE)
+014220          TIME(AUD-TIME)
+014230     END-EXEC.
+014240     MOVE COM-TERM-ID   TO AUD-TERM-ID.
+014242     MOVE EIBTASKN      TO AUD-TASK-NO.
+014244     ADD 1 TO WS-AUD-SEQ-CTR.
+014246     MOVE WS-AUD-SEQ-CTR TO AUD-SEQ.
+014250     MOVE WS-RESP       TO AUD-RESP.
+014260     MOVE WS-RESP2      TO AUD-RESP2.
+014270     MOVE FIELD         TO AUD-FIELD.
+014280     MOVE COM-ACCT-NO   TO AUD-ACCT-NO.
+014290     MOVE COM-TRAN-AMT  TO AUD-TRAN-AMT.
+014300     MOVE COM-EFF-DATE  TO AUD-EFF-DATE.
+014310     MOVE COM-RESP-CODE TO AUD-RESP-CODE.
+014320     MOVE COM-RESP-MSG  TO AUD-RESP-MSG.
+014330     EXEC CICS WRITE
+014340          FILE('AUDITF')
+014350          FROM(AUDIT-RECORD)
+014360          RIDFLD(AUDIT-KEY)
+014370          KEYLENGTH(LENGTH OF AUDIT-KEY)
+014380          LENGTH(LENGTH OF AUDIT-RECORD)
+014390          RESP(WS-AUD-RESP)
+014400     END-EXEC.
+014410     IF WS-AUD-RESP NOT = DFHRESP(NORMAL)
+014420         DISPLAY 'PROG4 REPLAY AUDIT WRITE FAILED RESP='
+014430             WS-AUD-RESP
+014440     END-IF.
+014450     PERFORM 2600-PUBLISH-MQ THRU 2600-EXIT.
+014460 2500-EXIT.
+014470     EXIT.
+
+014480*----------------------------------------------------------------
+014490* 2600-PUBLISH-MQ
+014500*     SAME PUBLISH PROG1 WOULD HAVE DONE ON A NORMAL LINK - SEE
+014510*     7500-PUBLISH-MQ IN PROG1.  A PUBLISH FAILURE IS LOGGED TO
+014520*     CSMT BUT DOES NOT STOP THE SWEEP.
+014530*----------------------------------------------------------------
+014540 2600-PUBLISH-MQ.
+014550     MOVE SPACES        TO MQM-OUTBOUND-MSG.
+014560     MOVE AUD-DATE      TO MQM-DATE.
+014570     MOVE AUD-TIME      TO MQM-TIME.
+014580     MOVE COM-TERM-ID   TO MQM-TERM-ID.
+014590     MOVE FIELD         TO MQM-FIELD.
+014600     MOVE COM-ACCT-NO   TO MQM-ACCT-NO.
+014610     MOVE COM-TRAN-AMT  TO MQM-TRAN-AMT.
+014620     MOVE COM-EFF-DATE  TO MQM-EFF-DATE.
+014630     MOVE COM-RESP-CODE TO MQM-RESP-CODE.
+014640     MOVE COM-RESP-MSG  TO MQM-RESP-MSG.
+014650     EXEC CICS WRITEQ TD
+014660          QUEUE('MQPB')
+014670          FROM(MQM-OUTBOUND-MSG)
+014680          LENGTH(WS-MQ-MSG-LENGTH)
+014690          RESP(WS-MQ-RESP)
+014700     END-EXEC.
+014710     IF WS-MQ-RESP NOT = DFHRESP(NORMAL)
+014720         MOVE 'PROG4 MQ PUBLISH FAILED - QUEUE MQPB'
+014730             TO WS-ERROR-MSG-TEXT
+014740         EXEC CICS WRITEQ TD
+014750              QUEUE('CSMT')
+014760              FROM(WS-ERROR-MSG-TEXT)
+014770              LENGTH(LENGTH OF WS-ERROR-MSG-TEXT)
+014780         END-EXEC
+014790     END-IF.
+014800 2600-EXIT.
+014810     EXIT.
+014100
+014200*----------------------------------------------------------------
+014300* 2100-KEEP-PENDING
+014400*     STILL FAILING - REMEMBER THE QUEUE NAME SO IT GOES BACK
+014450*     INTO THE REBUILT PROG1IX.  IF WS-STILL-PEND-TABLE IS
+014460*     ALREADY AT ITS OCCURS LIMIT (AN EXTENDED PROG2 OUTAGE CAN
+014470*     EASILY LEAVE MORE THAN 100 CHECKPOINTS OUTSTANDING), THE
+014480*     ENTRY CANNOT BE CARRIED FORWARD IN THIS TABLE - LOG IT TO
+014490*     CSMT SO THE OPERATOR KNOWS WHICH CHECKPOINT QUEUE NEEDS
+014495*     MANUAL ATTENTION, RATHER THAN SILENTLY DROPPING IT.
+014600*----------------------------------------------------------------
+014700 2100-KEEP-PENDING.
+014710     IF WS-STILL-PEND-COUNT >= 100
+014720         SET WS-STILL-PEND-FULL TO TRUE
+014730         MOVE 'PROG4 PENDING TABLE FULL - ORPHANED CKPT '
+014740             TO WS-ERROR-MSG-TEXT
+014750         MOVE WS-TSQ-NAME TO WS-ERROR-MSG-TEXT(42:8)
+014760         EXEC CICS WRITEQ TD
+014770              QUEUE('CSMT')
+014780              FROM(WS-ERROR-MSG-TEXT)
+014790              LENGTH(LENGTH OF WS-ERROR-MSG-TEXT)
+014800         END-EXEC
+014810     ELSE
+014820         ADD 1 TO WS-STILL-PEND-COUNT
+014830         SET WS-SP-IDX TO WS-STILL-PEND-COUNT
+014840         MOVE WS-TSQ-NAME TO WS-SP-NAME(WS-SP-IDX)
+014850     END-IF.
+015100 2100-EXIT.
+015200     EXIT.
+015300
+015400*----------------------------------------------------------------
+015500* 8000-REBUILD-INDEX
+015600*     TS QUEUES HAVE NO ITEM-LEVEL DELETE, SO THE OLD GENERATION
+015700*     (WHICH 0500-SWAP-IX-SUFFIX FROZE AT THE START OF THIS RUN -
+015800*     NO PROG1 TASK HAS APPENDED TO IT SINCE) IS DROPPED OUTRIGHT.
+015850*     SURVIVORS IN WS-STILL-PEND-TABLE ARE WRITTEN INTO THE NEW
+015860*     GENERATION, WHERE THEY INTERLEAVE SAFELY WITH WHATEVER
+015870*     FRESH CHECKPOINTS PROG1 HAS APPENDED THERE WHILE THIS
+015880*     SWEEP RAN.
+015900*----------------------------------------------------------------
+016000 8000-REBUILD-INDEX.
+016100     EXEC CICS DELETEQ TS
+016200          QUEUE(WS-OLD-IX-NAME)
+016300          RESP(WS-IX-RESP)
+016400     END-EXEC.
+016500     PERFORM 8100-WRITE-PENDING THRU 8100-EXIT
+016600         VARYING WS-SP-IDX FROM 1 BY 1
+016700         UNTIL WS-SP-IDX > WS-STILL-PEND-COUNT.
+016800 8000-EXIT.
+016900     EXIT.
+017000
+017100*----------------------------------------------------------------
+017200* 8100-WRITE-PENDING
+017300*     WRITES ONE SURVIVING ENTRY INTO THE NEW (NOW ACTIVE)
+017350*     GENERATION - NEVER BACK INTO THE OLD ONE THIS RUN JUST
+017360*     DROPPED.
+017400*----------------------------------------------------------------
+017500 8100-WRITE-PENDING.
+017600     EXEC CICS WRITEQ TS
+017700          QUEUE(WS-NEW-IX-NAME)
+017800          FROM(WS-SP-NAME(WS-SP-IDX))
+017900          LENGTH(LENGTH OF WS-SP-NAME(WS-SP-IDX))
+018000          RESP(WS-IX-RESP)
+018100     END-EXEC.
+018200 8100-EXIT.
+018300     EXIT.
