@@ -0,0 +1,449 @@
+000100*================================================================
+000200* PROGRAM-ID.  PROG3
+000300* AUTHOR.      J. MARTINEZ - ONLINE SYSTEMS GROUP
+000400* INSTALLATION. DALLAS DATA CENTER
+000500* DATE-WRITTEN. 2026-08-09
+000600*
+000700* PURPOSE.
+000800*     OVERNIGHT BATCH RECONCILIATION REPORT.  READS THE AUDITF
+000900*     TRAIL FILE (WRITTEN BY PROG1 - SEE AUDITREC) FOR A SINGLE
+001000*     BUSINESS DATE AND SUMMARIZES -
+001100*       - TOTAL LINK ATTEMPTS TO PROG2
+001200*       - COUNT OF PASS (NORMAL RESP) VS FAIL (NON-NORMAL RESP)
+001300*       - NON-NORMAL RESP/RESP2 OUTCOMES GROUPED BY RESP CODE
+001400*       - PASS/FAIL TALLY BROKEN OUT BY TERMINAL
+001500*
+001600* INPUT.
+001700*     SYSIN    - ONE CARD, THE RUN DATE (CCYYMMDD) TO REPORT ON.
+001800*                IF BLANK, DEFAULTS TO TODAY'S DATE.
+001900*     AUDITF   - THE VSAM AUDIT TRAIL FILE, READ SEQUENTIALLY.
+002000* OUTPUT.
+002100*     RPTOUT   - THE PRINTED RECONCILIATION REPORT.
+002200*
+002300* MAINTENANCE HISTORY.
+002400* DATE       INIT  DESCRIPTION
+002500* 2026-08-09 JXM   INITIAL VERSION.
+002600*================================================================
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID. PROG3.
+002900 AUTHOR. J. MARTINEZ.
+003000 INSTALLATION. DALLAS DATA CENTER.
+003100 DATE-WRITTEN. 2026-08-09.
+003200 DATE-COMPILED.
+003300
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT AUDIT-FILE ASSIGN TO AUDITF
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS SEQUENTIAL
+004000         RECORD KEY IS AUDIT-KEY
+004100         FILE STATUS IS WS-AUDIT-STATUS.
+004200     SELECT PARM-FILE ASSIGN TO SYSIN
+004300         ORGANIZATION IS SEQUENTIAL
+004400         FILE STATUS IS WS-PARM-STATUS.
+004500     SELECT REPORT-FILE ASSIGN TO RPTOUT
+004600         ORGANIZATION IS SEQUENTIAL
+004700         FILE STATUS IS WS-RPT-STATUS.
+004800
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100*----------------------------------------------------------------
+005200* AUDITF - SAME RECORD LAYOUT PROG1 WRITES.
+005300*----------------------------------------------------------------
+005400 FD  AUDIT-FILE.
+005500 COPY AUDITREC.
+005600
+005700*----------------------------------------------------------------
+005800* SYSIN PARAMETER CARD - JUST THE RUN DATE.
+005900*----------------------------------------------------------------
+006000 FD  PARM-FILE.
+006100 01  PARM-RECORD.
+006200    05  PARM-RUN-DATE           PIC X(08).
+006300    05  FILLER                  PIC X(72).
+006400
+006500*----------------------------------------------------------------
+006600* RECONCILIATION REPORT.
+006700*----------------------------------------------------------------
+006800 FD  REPORT-FILE.
+006900 01  REPORT-RECORD           PIC X(132).
+007000
+007100 WORKING-STORAGE SECTION.
+007200*----------------------------------------------------------------
+007300* FILE STATUS / SWITCHES.
+007400*----------------------------------------------------------------
+007500 01  WS-AUDIT-STATUS            PIC X(02) VALUE '00'.
+007600    88  AUDIT-STATUS-OK                VALUE '00'.
+007700    88  AUDIT-STATUS-EOF               VALUE '10'.
+007800 01  WS-PARM-STATUS             PIC X(02) VALUE '00'.
+007900    88  PARM-STATUS-OK                 VALUE '00'.
+008000 01  WS-RPT-STATUS              PIC X(02) VALUE '00'.
+008050    88  RPT-STATUS-OK                  VALUE '00'.
+008100 01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+008200    88  END-OF-AUDIT-FILE              VALUE 'Y'.
+008300
+008400*----------------------------------------------------------------
+008500* RUN DATE - FROM SYSIN, OR TODAY'S DATE IF NO CARD SUPPLIED.
+008600*----------------------------------------------------------------
+008700 01  WS-RUN-DATE                PIC X(08).
+008800
+008900*----------------------------------------------------------------
+009000* RUNNING TOTALS.
+009100*----------------------------------------------------------------
+009200 01  WS-TOTAL-ATTEMPTS          PIC 9(07) COMP-3 VALUE 0.
+009300 01  WS-TOTAL-PASS              PIC 9(07) COMP-3 VALUE 0.
+009400 01  WS-TOTAL-FAIL              PIC 9(07) COMP-3 VALUE 0.
+009500 01  WS-PASS-FAIL-FLAG          PIC X(01).
+009600
+009700*----------------------------------------------------------------
+009800* PASS/FAIL BY TERMINAL - BUILT UP AS RECORDS ARE READ.
+009900*----------------------------------------------------------------
+010000 01  WS-TERM-COUNT              PIC 9(03) COMP-3 VALUE 0.
+010100 01  WS-TERM-TABLE.
+010200    05  WS-TERM-ENTRY OCCURS 0 TO 100 TIMES
+010300         DEPENDING ON WS-TERM-COUNT
+010400         INDEXED BY WS-TERM-IDX.
+010500        10  WS-TERM-ID              PIC X(04).
+010600        10  WS-TERM-PASS            PIC 9(05) COMP-3.
+010700        10  WS-TERM-FAIL            PIC 9(05) COMP-3.
+010710 01  WS-TERM-TABLE-FULL-SW      PIC X(01) VALUE 'N'.
+010720    88  WS-TERM-TABLE-FULL         VALUE 'Y'.
+010730 01  WS-TERM-TALLY-OK-SW        PIC X(01).
+010800
+010900*----------------------------------------------------------------
+011000* NON-NORMAL RESP CODES SEEN, GROUPED WITH A COUNT EACH.
+011100*----------------------------------------------------------------
+011200 01  WS-RESP-COUNT              PIC 9(03) COMP-3 VALUE 0.
+011300 01  WS-RESP-TABLE.
+011400    05  WS-RESP-ENTRY OCCURS 0 TO 50 TIMES
+011500         DEPENDING ON WS-RESP-COUNT
+011600         INDEXED BY WS-RESP-IDX.
+011700        10  WS-RESP-CODE-T          PIC S9(9) COMP.
+011800        10  WS-RESP-COUNT-T         PIC 9(05) COMP-3.
+011810 01  WS-RESP-TABLE-FULL-SW      PIC X(01) VALUE 'N'.
+011820    88  WS-RESP-TABLE-FULL         VALUE 'Y'.
+011830 01  WS-RESP-TALLY-OK-SW        PIC X(01).
+011900
+012000*----------------------------------------------------------------
+012100* REPORT LINE WORK AREAS.
+012200*----------------------------------------------------------------
+012300 01  WS-REPORT-LINE             PIC X(132).
+012400 01  WS-COUNT-DISP              PIC ZZZ,ZZ9.
+012450 01  WS-FAIL-COUNT-DISP         PIC ZZZ,ZZ9.
+012500 01  WS-RESP-DISP               PIC -(8)9.
+012600
+012700 PROCEDURE DIVISION.
+012800*----------------------------------------------------------------
+012900* 0000-MAIN-PARA
+013000*     MAINLINE - READ-PROCESS LOOP OVER AUDITF, THEN PRINT THE
+013100*     SUMMARY REPORT.
+013200*----------------------------------------------------------------
+013300 0000-MAIN-PARA.
+013400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013500     PERFORM 3000-PROCESS-AUDIT THRU 3000-EXIT
+013600         UNTIL END-OF-AUDIT-FILE.
+013700     PERFORM 8000-PRODUCE-REPORT THRU 8000-EXIT.
+013800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+013900     STOP RUN.
+014000
+014100*----------------------------------------------------------------
+014200* 1000-INITIALIZE
+014300*     OPENS THE FILES, ESTABLISHES THE RUN DATE, AND DOES THE
+014400*     PRIMING READ OF AUDITF.  A BAD OPEN STATUS ON ANY FILE
+014450*     ABENDS THE RUN RATHER THAN CARRYING ON AGAINST A FILE
+014460*     THAT NEVER ACTUALLY OPENED.
+014500*----------------------------------------------------------------
+014600 1000-INITIALIZE.
+014700     OPEN INPUT  AUDIT-FILE
+014800          PARM-FILE.
+014810     IF NOT AUDIT-STATUS-OK
+014820         DISPLAY 'PROG3 AUDITF OPEN FAILED STATUS='
+014825             WS-AUDIT-STATUS
+014830         MOVE 16 TO RETURN-CODE
+014840         STOP RUN
+014850     END-IF.
+014860     IF NOT PARM-STATUS-OK
+014870         DISPLAY 'PROG3 PARMFILE OPEN FAILED STATUS='
+014875             WS-PARM-STATUS
+014880         MOVE 16 TO RETURN-CODE
+014890         STOP RUN
+014895     END-IF.
+014900     OPEN OUTPUT REPORT-FILE.
+014910     IF NOT RPT-STATUS-OK
+014920         DISPLAY 'PROG3 REPORT OPEN FAILED STATUS=' WS-RPT-STATUS
+014930         MOVE 16 TO RETURN-CODE
+014940         STOP RUN
+014950     END-IF.
+015000     READ PARM-FILE
+015100         AT END MOVE SPACES TO PARM-RECORD
+015200     END-READ.
+015300     IF PARM-RUN-DATE = SPACES OR LOW-VALUES
+015400         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+015500     ELSE
+015600         MOVE PARM-RUN-DATE TO WS-RUN-DATE
+015700     END-IF.
+015800     CLOSE PARM-FILE.
+015900     PERFORM 2000-READ-AUDIT THRU 2000-EXIT.
+016000 1000-EXIT.
+016100     EXIT.
+016200
+016300*----------------------------------------------------------------
+016400* 2000-READ-AUDIT
+016500*     READS THE NEXT AUDITF RECORD AND SETS THE EOF SWITCH.
+016600*----------------------------------------------------------------
+016700 2000-READ-AUDIT.
+016800     READ AUDIT-FILE NEXT RECORD
+016900         AT END MOVE 'Y' TO WS-EOF-SW
+017000     END-READ.
+017100 2000-EXIT.
+017200     EXIT.
+017300
+017400*----------------------------------------------------------------
+017500* 3000-PROCESS-AUDIT
+017600*     TALLIES ONE AUDITF RECORD INTO THE RUNNING TOTALS IF IT
+017700*     FALLS ON THE REQUESTED RUN DATE, THEN READS THE NEXT ONE.
+017800*----------------------------------------------------------------
+017900 3000-PROCESS-AUDIT.
+018000     IF AUD-DATE = WS-RUN-DATE
+018100         ADD 1 TO WS-TOTAL-ATTEMPTS
+018200         IF AUD-RESP-NORMAL
+018300             ADD 1 TO WS-TOTAL-PASS
+018400             MOVE 'P' TO WS-PASS-FAIL-FLAG
+018500         ELSE
+018600             ADD 1 TO WS-TOTAL-FAIL
+018700             MOVE 'F' TO WS-PASS-FAIL-FLAG
+018800             PERFORM 3300-TALLY-RESP-CODE THRU 3300-EXIT
+018900         END-IF
+019000         PERFORM 3100-TALLY-TERMINAL THRU 3100-EXIT
+019100     END-IF.
+019200     PERFORM 2000-READ-AUDIT THRU 2000-EXIT.
+019300 3000-EXIT.
+019400     EXIT.
+019500
+019600*----------------------------------------------------------------
+019700* 3100-TALLY-TERMINAL
+019800*     FINDS (OR ADDS) THE CURRENT RECORD'S TERMINAL IN
+019900*     WS-TERM-TABLE AND BUMPS ITS PASS OR FAIL COUNT.  IF THE
+019910*     TERMINAL IS NEW AND THE TABLE IS ALREADY AT ITS OCCURS
+019920*     LIMIT, THE TALLY IS SKIPPED AND WS-TERM-TABLE-FULL IS SET
+019930*     SO 8000-PRODUCE-REPORT CAN FLAG THE REPORT AS INCOMPLETE.
+019940*----------------------------------------------------------------
+020100 3100-TALLY-TERMINAL.
+020110     MOVE 'Y' TO WS-TERM-TALLY-OK-SW.
+020200     SET WS-TERM-IDX TO 1.
+020300     SEARCH WS-TERM-ENTRY
+020400         AT END
+020410             IF WS-TERM-COUNT >= 100
+020420                 SET WS-TERM-TABLE-FULL TO TRUE
+020430                 MOVE 'N' TO WS-TERM-TALLY-OK-SW
+020440             ELSE
+020450                 PERFORM 3150-ADD-TERMINAL THRU 3150-EXIT
+020460             END-IF
+020600         WHEN WS-TERM-ID(WS-TERM-IDX) = AUD-TERM-ID
+020700             CONTINUE
+020800     END-SEARCH.
+020810     IF WS-TERM-TALLY-OK-SW = 'Y'
+020900         IF WS-PASS-FAIL-FLAG = 'P'
+021000             ADD 1 TO WS-TERM-PASS(WS-TERM-IDX)
+021100         ELSE
+021200             ADD 1 TO WS-TERM-FAIL(WS-TERM-IDX)
+021300         END-IF
+021310     END-IF.
+021400 3100-EXIT.
+021500     EXIT.
+021600
+021700*----------------------------------------------------------------
+021800* 3150-ADD-TERMINAL
+021900*     ADDS A NEW ZERO-COUNT ENTRY TO WS-TERM-TABLE FOR A
+022000*     TERMINAL NOT SEEN BEFORE THIS RUN.
+022100*----------------------------------------------------------------
+022200 3150-ADD-TERMINAL.
+022300     ADD 1 TO WS-TERM-COUNT.
+022400     SET WS-TERM-IDX TO WS-TERM-COUNT.
+022500     MOVE AUD-TERM-ID TO WS-TERM-ID(WS-TERM-IDX).
+022600     MOVE 0 TO WS-TERM-PASS(WS-TERM-IDX).
+022700     MOVE 0 TO WS-TERM-FAIL(WS-TERM-IDX).
+022800 3150-EXIT.
+022900     EXIT.
+023000
+023100*----------------------------------------------------------------
+023200* 3300-TALLY-RESP-CODE
+023300*     FINDS (OR ADDS) THE CURRENT RECORD'S RESP CODE IN
+023400*     WS-RESP-TABLE AND BUMPS ITS OCCURRENCE COUNT.  IF THE RESP
+023410*     CODE IS NEW AND THE TABLE IS ALREADY AT ITS OCCURS LIMIT,
+023420*     THE TALLY IS SKIPPED AND WS-RESP-TABLE-FULL IS SET SO
+023430*     8000-PRODUCE-REPORT CAN FLAG THE REPORT AS INCOMPLETE.
+023500*----------------------------------------------------------------
+023600 3300-TALLY-RESP-CODE.
+023610     MOVE 'Y' TO WS-RESP-TALLY-OK-SW.
+023700     SET WS-RESP-IDX TO 1.
+023800     SEARCH WS-RESP-ENTRY
+023900         AT END
+023910             IF WS-RESP-COUNT >= 50
+023920                 SET WS-RESP-TABLE-FULL TO TRUE
+023930                 MOVE 'N' TO WS-RESP-TALLY-OK-SW
+023940             ELSE
+023950                 PERFORM 3350-ADD-RESP-CODE THRU 3350-EXIT
+023960             END-IF
+024100         WHEN WS-RESP-CODE-T(WS-RESP-IDX) = AUD-RESP
+024200             CONTINUE
+024300     END-SEARCH.
+024310     IF WS-RESP-TALLY-OK-SW = 'Y'
+024400         ADD 1 TO WS-RESP-COUNT-T(WS-RESP-IDX)
+024420     END-IF.
+024500 3300-EXIT.
+024600     EXIT.
+024700
+024800*----------------------------------------------------------------
+024900* 3350-ADD-RESP-CODE
+025000*     ADDS A NEW ZERO-COUNT ENTRY TO WS-RESP-TABLE FOR A RESP
+025100*     CODE NOT SEEN BEFORE THIS RUN.
+025200*----------------------------------------------------------------
+025300 3350-ADD-RESP-CODE.
+025400     ADD 1 TO WS-RESP-COUNT.
+025500     SET WS-RESP-IDX TO WS-RESP-COUNT.
+025600     MOVE AUD-RESP TO WS-RESP-CODE-T(WS-RESP-IDX).
+025700     MOVE 0 TO WS-RESP-COUNT-T(WS-RESP-IDX).
+025800 3350-EXIT.
+025900     EXIT.
+026000
+026100*----------------------------------------------------------------
+026200* 8000-PRODUCE-REPORT
+026300*     WRITES THE SUMMARY REPORT - TOTALS, THE NON-NORMAL RESP
+026400*     CODE BREAKDOWN, AND THE PER-TERMINAL PASS/FAIL TALLY.
+026500*----------------------------------------------------------------
+026600 8000-PRODUCE-REPORT.
+026700     MOVE SPACES TO WS-REPORT-LINE.
+026800     STRING 'PROG1/PROG2 RECONCILIATION REPORT FOR '
+026900         DELIMITED BY SIZE
+027000         WS-RUN-DATE DELIMITED BY SIZE
+027100         INTO WS-REPORT-LINE
+027200     END-STRING.
+027300     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+027400     MOVE SPACES TO WS-REPORT-LINE.
+027500     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+027600
+027700     MOVE WS-TOTAL-ATTEMPTS TO WS-COUNT-DISP.
+027800     STRING 'TOTAL LINK ATTEMPTS    : ' DELIMITED BY SIZE
+027900         WS-COUNT-DISP        DELIMITED BY SIZE
+028000         INTO WS-REPORT-LINE
+028100     END-STRING.
+028200     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+028300     MOVE SPACES TO WS-REPORT-LINE.
+028400
+028500     MOVE WS-TOTAL-PASS TO WS-COUNT-DISP.
+028600     STRING 'NORMAL (PASS)          : ' DELIMITED BY SIZE
+028700         WS-COUNT-DISP        DELIMITED BY SIZE
+028800         INTO WS-REPORT-LINE
+028900     END-STRING.
+029000     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+029100     MOVE SPACES TO WS-REPORT-LINE.
+029200
+029300     MOVE WS-TOTAL-FAIL TO WS-COUNT-DISP.
+029400     STRING 'NON-NORMAL (FAIL)      : ' DELIMITED BY SIZE
+029500         WS-COUNT-DISP        DELIMITED BY SIZE
+029600         INTO WS-REPORT-LINE
+029700     END-STRING.
+029800     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+029900     MOVE SPACES TO WS-REPORT-LINE.
+030000     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+030100
+030200     MOVE SPACES TO WS-REPORT-LINE.
+030300     STRING 'NON-NORMAL RESP CODES AND COUNTS' DELIMITED BY SIZE
+030400         INTO WS-REPORT-LINE
+030500     END-STRING.
+030600     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+030700     IF WS-RESP-COUNT = 0
+030800         MOVE '  (NONE)' TO WS-REPORT-LINE
+030900         WRITE REPORT-RECORD FROM WS-REPORT-LINE
+031000     ELSE
+031100         PERFORM 8100-PRINT-RESP-CODE THRU 8100-EXIT
+031200             VARYING WS-RESP-IDX FROM 1 BY 1
+031300             UNTIL WS-RESP-IDX > WS-RESP-COUNT
+031400     END-IF.
+031410     IF WS-RESP-TABLE-FULL
+031420         MOVE SPACES TO WS-REPORT-LINE
+031430         STRING 'NOTE: RESP CODE TABLE FULL - COUNTS INCOMPLETE'
+031440             DELIMITED BY SIZE
+031450             INTO WS-REPORT-LINE
+031460         END-STRING
+031470         WRITE REPORT-RECORD FROM WS-REPORT-LINE
+031480     END-IF.
+031500     MOVE SPACES TO WS-REPORT-LINE.
+031600     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+031700
+031800     STRING 'PASS/FAIL TALLY BY TERMINAL' DELIMITED BY SIZE
+031900         INTO WS-REPORT-LINE
+032000     END-STRING.
+032100     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+032200     MOVE SPACES TO WS-REPORT-LINE.
+032300     IF WS-TERM-COUNT = 0
+032400         MOVE '  (NONE)' TO WS-REPORT-LINE
+032500         WRITE REPORT-RECORD FROM WS-REPORT-LINE
+032600     ELSE
+032700         PERFORM 8200-PRINT-TERMINAL THRU 8200-EXIT
+032800             VARYING WS-TERM-IDX FROM 1 BY 1
+032900             UNTIL WS-TERM-IDX > WS-TERM-COUNT
+033000     END-IF.
+033010     IF WS-TERM-TABLE-FULL
+033020         MOVE SPACES TO WS-REPORT-LINE
+033030         STRING 'NOTE: TERMINAL TABLE FULL - COUNTS INCOMPLETE'
+033040             DELIMITED BY SIZE
+033050             INTO WS-REPORT-LINE
+033060         END-STRING
+033070         WRITE REPORT-RECORD FROM WS-REPORT-LINE
+033080     END-IF.
+033100 8000-EXIT.
+033200     EXIT.
+033300
+033400*----------------------------------------------------------------
+033500* 8100-PRINT-RESP-CODE
+033600*     PRINTS ONE LINE OF THE NON-NORMAL RESP CODE BREAKDOWN.
+033700*----------------------------------------------------------------
+033800 8100-PRINT-RESP-CODE.
+033900     MOVE SPACES TO WS-REPORT-LINE.
+034000     MOVE WS-RESP-CODE-T(WS-RESP-IDX)  TO WS-RESP-DISP.
+034100     MOVE WS-RESP-COUNT-T(WS-RESP-IDX) TO WS-COUNT-DISP.
+034200     STRING '  RESP=' DELIMITED BY SIZE
+034300         WS-RESP-DISP  DELIMITED BY SIZE
+034400         '  COUNT=' DELIMITED BY SIZE
+034500         WS-COUNT-DISP DELIMITED BY SIZE
+034600         INTO WS-REPORT-LINE
+034700     END-STRING.
+034800     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+034900 8100-EXIT.
+035000     EXIT.
+035100
+035200*----------------------------------------------------------------
+035300* 8200-PRINT-TERMINAL
+035400*     PRINTS ONE LINE OF THE PER-TERMINAL PASS/FAIL TALLY.  PASS
+035450*     AND FAIL ARE BUILT IN ONE STRING CALL - RESTRINGING
+035470*     WS-REPORT-LINE BACK ONTO ITSELF TO APPEND THE FAIL HALF
+035490*     WOULD CONSUME THE WHOLE RECEIVING FIELD AS THE FIRST
+035495*     SENDING FIELD AND DROP THE REST.
+035500*----------------------------------------------------------------
+035600 8200-PRINT-TERMINAL.
+035700     MOVE SPACES TO WS-REPORT-LINE.
+035800     MOVE WS-TERM-PASS(WS-TERM-IDX) TO WS-COUNT-DISP.
+035850     MOVE WS-TERM-FAIL(WS-TERM-IDX) TO WS-FAIL-COUNT-DISP.
+035900     STRING '  TERM=' DELIMITED BY SIZE
+036000         WS-TERM-ID(WS-TERM-IDX) DELIMITED BY SIZE
+036100         '  PASS=' DELIMITED BY SIZE
+036200         WS-COUNT-DISP DELIMITED BY SIZE
+036250         '  FAIL=' DELIMITED BY SIZE
+036270         WS-FAIL-COUNT-DISP DELIMITED BY SIZE
+036300         INTO WS-REPORT-LINE
+036400     END-STRING.
+037100     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+037200 8200-EXIT.
+037300     EXIT.
+037400
+037500*----------------------------------------------------------------
+037600* 9000-TERMINATE
+037700*     CLOSES THE FILES.
+037800*----------------------------------------------------------------
+037900 9000-TERMINATE.
+038000     CLOSE AUDIT-FILE
+038100          REPORT-FILE.
+038200 9000-EXIT.
+038300     EXIT.
