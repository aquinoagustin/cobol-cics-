@@ -0,0 +1,233 @@
+000100*================================================================
+000200* PROGRAM-ID.  PROG5
+000300* AUTHOR.      J. MARTINEZ - ONLINE SYSTEMS GROUP
+000400* INSTALLATION. DALLAS DATA CENTER
+000500* DATE-WRITTEN. 2026-08-09
+000600*
+000700* PURPOSE.
+000800*     NIGHTLY EXTRACT.  READS THE AUDITF TRAIL FILE (WRITTEN BY
+000900*     PROG1 - SEE AUDITREC) FOR A SINGLE BUSINESS DATE AND
+001000*     WRITES A MATCHING FLAT, FIXED-WIDTH RECORD (SEE
+001100*     EXTRACTREC) TO EXTOUT FOR THE DOWNSTREAM REPORTING TEAM -
+001200*     NO SUMMARIZATION, ONE EXTRACT RECORD PER AUDITF RECORD.
+001300*     RUN AS THE LAST STEP OF THE CLOSE-OF-BUSINESS BATCH
+001400*     WINDOW, AFTER PROG3'S RECONCILIATION REPORT - SEE
+001500*     PROG5X IN PROCLIB.
+001600*
+001700* INPUT.
+001800*     SYSIN    - ONE CARD, THE RUN DATE (CCYYMMDD) TO EXTRACT.
+001900*                IF BLANK, DEFAULTS TO TODAY'S DATE.
+002000*     AUDITF   - THE VSAM AUDIT TRAIL FILE, READ SEQUENTIALLY.
+002100* OUTPUT.
+002200*     EXTOUT   - THE FLAT EXTRACT FILE HANDED TO DOWNSTREAM.
+002300*
+002400* MAINTENANCE HISTORY.
+002500* DATE       INIT  DESCRIPTION
+002600* 2026-08-09 JXM   INITIAL VERSION.
+002700*================================================================
+002800 IDENTIFICATION DIVISION.
+002900 PROGRAM-ID. PROG5.
+003000 AUTHOR. J. MARTINEZ.
+003100 INSTALLATION. DALLAS DATA CENTER.
+003200 DATE-WRITTEN. 2026-08-09.
+003300 DATE-COMPILED.
+003400
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT AUDIT-FILE ASSIGN TO AUDITF
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS MODE IS SEQUENTIAL
+004100         RECORD KEY IS AUDIT-KEY
+004200         FILE STATUS IS WS-AUDIT-STATUS.
+004300     SELECT PARM-FILE ASSIGN TO SYSIN
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS WS-PARM-STATUS.
+004600     SELECT EXTRACT-FILE ASSIGN TO EXTOUT
+004700         ORGANIZATION IS SEQUENTIAL
+004800         FILE STATUS IS WS-EXT-STATUS.
+004900
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200*----------------------------------------------------------------
+005300* AUDITF - SAME RECORD LAYOUT PROG1 WRITES.
+005400*----------------------------------------------------------------
+005500 FD  AUDIT-FILE.
+005600 COPY AUDITREC.
+005700
+005800*----------------------------------------------------------------
+005900* SYSIN PARAMETER CARD - JUST THE RUN DATE.
+006000*----------------------------------------------------------------
+006100 FD  PARM-FILE.
+006200 01  PARM-RECORD.
+006300    05  PARM-RUN-DATE           PIC X(08).
+006400    05  FILLER                  PIC X(72).
+006500
+006600*----------------------------------------------------------------
+006700* DOWNSTREAM EXTRACT FILE - ONE RECORD PER AUDITF RECORD FOR
+006800* THE RUN DATE.
+006900*----------------------------------------------------------------
+007000 FD  EXTRACT-FILE.
+007100 COPY EXTRACTREC.
+007200
+007300 WORKING-STORAGE SECTION.
+007400*----------------------------------------------------------------
+007500* FILE STATUS / SWITCHES.
+007600*----------------------------------------------------------------
+007700 01  WS-AUDIT-STATUS          PIC X(02) VALUE '00'.
+007800    88  AUDIT-STATUS-OK              VALUE '00'.
+007900    88  AUDIT-STATUS-EOF             VALUE '10'.
+008000 01  WS-PARM-STATUS           PIC X(02) VALUE '00'.
+008100    88  PARM-STATUS-OK               VALUE '00'.
+008200 01  WS-EXT-STATUS            PIC X(02) VALUE '00'.
+008250    88  EXT-STATUS-OK                 VALUE '00'.
+008300 01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+008400    88  END-OF-AUDIT-FILE             VALUE 'Y'.
+008500
+008600*----------------------------------------------------------------
+008700* RUN DATE - FROM SYSIN, OR TODAY'S DATE IF NO CARD SUPPLIED.
+008800*----------------------------------------------------------------
+008900 01  WS-RUN-DATE              PIC X(08).
+009000
+009100*----------------------------------------------------------------
+009200* COUNT OF RECORDS EXTRACTED - WRITTEN TO THE CONSOLE AT
+009300* TERMINATION SO OPERATIONS HAS A QUICK SANITY CHECK THAT THE
+009400* JOB ACTUALLY PICKED UP DATA.
+009500*----------------------------------------------------------------
+009600 01  WS-EXTRACT-COUNT         PIC 9(07) COMP-3 VALUE 0.
+009700 01  WS-COUNT-DISP            PIC ZZZ,ZZ9.
+009800
+009900*----------------------------------------------------------------
+010000* CONSOLE MESSAGE AREA.
+010100*----------------------------------------------------------------
+010200 01  WS-CONSOLE-MSG           PIC X(60).
+010300
+010400 PROCEDURE DIVISION.
+010500*----------------------------------------------------------------
+010600* 0000-MAIN-PARA
+010700*     MAINLINE - READ-PROCESS LOOP OVER AUDITF, THEN REPORT THE
+010800*     EXTRACT COUNT TO THE CONSOLE.
+010900*----------------------------------------------------------------
+011000 0000-MAIN-PARA.
+011100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011200     PERFORM 3000-PROCESS-AUDIT THRU 3000-EXIT
+011300         UNTIL END-OF-AUDIT-FILE.
+011400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011500     STOP RUN.
+011600
+011700*----------------------------------------------------------------
+011800* 1000-INITIALIZE
+011900*     OPENS THE FILES, ESTABLISHES THE RUN DATE, AND DOES THE
+012000*     PRIMING READ OF AUDITF.  A BAD OPEN STATUS ON ANY FILE
+012050*     ABENDS THE RUN RATHER THAN CARRYING ON AGAINST A FILE
+012060*     THAT NEVER ACTUALLY OPENED.
+012100*----------------------------------------------------------------
+012200 1000-INITIALIZE.
+012300     OPEN INPUT  AUDIT-FILE
+012400          PARM-FILE.
+012410     IF NOT AUDIT-STATUS-OK
+012420         DISPLAY 'PROG5 AUDITF OPEN FAILED STATUS='
+012425             WS-AUDIT-STATUS
+012430         MOVE 16 TO RETURN-CODE
+012440         STOP RUN
+012450     END-IF.
+012460     IF NOT PARM-STATUS-OK
+012470         DISPLAY 'PROG5 PARMFILE OPEN FAILED STATUS='
+012475             WS-PARM-STATUS
+012480         MOVE 16 TO RETURN-CODE
+012490         STOP RUN
+012495     END-IF.
+012500     OPEN OUTPUT EXTRACT-FILE.
+012510     IF NOT EXT-STATUS-OK
+012520         DISPLAY 'PROG5 EXTRACT OPEN FAILED STATUS='
+012525             WS-EXT-STATUS
+012530         MOVE 16 TO RETURN-CODE
+012540         STOP RUN
+012550     END-IF.
+012600     READ PARM-FILE
+012700         AT END MOVE SPACES TO PARM-RECORD
+012800     END-READ.
+012900     IF PARM-RUN-DATE = SPACES OR LOW-VALUES
+013000         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+013100     ELSE
+013200         MOVE PARM-RUN-DATE TO WS-RUN-DATE
+013300     END-IF.
+013400     CLOSE PARM-FILE.
+013500     PERFORM 2000-READ-AUDIT THRU 2000-EXIT.
+013600 1000-EXIT.
+013700     EXIT.
+013800
+013900*----------------------------------------------------------------
+014000* 2000-READ-AUDIT
+014100*     READS THE NEXT AUDITF RECORD AND SETS THE EOF SWITCH.
+014200*----------------------------------------------------------------
+014300 2000-READ-AUDIT.
+014400     READ AUDIT-FILE NEXT RECORD
+014500         AT END MOVE 'Y' TO WS-EOF-SW
+014600     END-READ.
+014700 2000-EXIT.
+014800     EXIT.
+014900
+015000*----------------------------------------------------------------
+015100* 3000-PROCESS-AUDIT
+015200*     WRITES ONE EXTRACT RECORD FOR THE CURRENT AUDITF RECORD
+015300*     IF IT FALLS ON THE REQUESTED RUN DATE, THEN READS THE
+015400*     NEXT ONE.  A FAILED WRITE IS LOGGED AND ABENDS THE RUN -
+015450*     A SILENTLY SHORT EXTRACT IS WORSE THAN STOPPING THE JOB.
+015500*----------------------------------------------------------------
+015600 3000-PROCESS-AUDIT.
+015700     IF AUD-DATE = WS-RUN-DATE
+015800         PERFORM 3100-BUILD-EXTRACT THRU 3100-EXIT
+015900         WRITE EXTRACT-RECORD
+015910         IF NOT EXT-STATUS-OK
+015920             DISPLAY 'PROG5 EXTRACT WRITE FAILED STATUS='
+015930                 WS-EXT-STATUS
+015940             MOVE 16 TO RETURN-CODE
+015950             STOP RUN
+015960         END-IF
+016000         ADD 1 TO WS-EXTRACT-COUNT
+016100     END-IF.
+016200     PERFORM 2000-READ-AUDIT THRU 2000-EXIT.
+016300 3000-EXIT.
+016400     EXIT.
+016500
+016600*----------------------------------------------------------------
+016700* 3100-BUILD-EXTRACT
+016800*     MOVES ONE AUDITF RECORD INTO THE FLAT EXTRACT LAYOUT.
+016900*     AUD-TRAN-AMT (COMP-3) CONVERTS TO EXT-TRAN-AMT (DISPLAY)
+017000*     ON THE MOVE - NO EXPLICIT UNPACKING NEEDED.
+017100*----------------------------------------------------------------
+017200 3100-BUILD-EXTRACT.
+017300     MOVE SPACES       TO EXTRACT-RECORD.
+017400     MOVE AUD-DATE     TO EXT-DATE.
+017500     MOVE AUD-TIME     TO EXT-TIME.
+017600     MOVE AUD-TERM-ID  TO EXT-TERM-ID.
+017700     MOVE AUD-RESP     TO EXT-RESP.
+017800     MOVE AUD-RESP2    TO EXT-RESP2.
+017900     MOVE AUD-FIELD    TO EXT-FIELD.
+018000     MOVE AUD-ACCT-NO  TO EXT-ACCT-NO.
+018100     MOVE AUD-TRAN-AMT TO EXT-TRAN-AMT.
+018200     MOVE AUD-EFF-DATE TO EXT-EFF-DATE.
+018300     MOVE AUD-RESP-CODE TO EXT-RESP-CODE.
+018400     MOVE AUD-RESP-MSG TO EXT-RESP-MSG.
+018500 3100-EXIT.
+018600     EXIT.
+018700
+018800*----------------------------------------------------------------
+018900* 9000-TERMINATE
+019000*     CLOSES THE FILES AND TELLS THE CONSOLE HOW MANY RECORDS
+019100*     WENT TO EXTOUT.
+019200*----------------------------------------------------------------
+019300 9000-TERMINATE.
+019400     CLOSE AUDIT-FILE
+019500          EXTRACT-FILE.
+019600     MOVE WS-EXTRACT-COUNT TO WS-COUNT-DISP.
+019700     STRING 'PROG5 EXTRACT COMPLETE - RECORDS WRITTEN: '
+019800             DELIMITED BY SIZE
+019900             WS-COUNT-DISP DELIMITED BY SIZE
+020000             INTO WS-CONSOLE-MSG
+020100     END-STRING.
+020200     DISPLAY WS-CONSOLE-MSG.
+020300 9000-EXIT.
+020400     EXIT.
+020500
