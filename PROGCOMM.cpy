@@ -0,0 +1,26 @@
+000100*----------------------------------------------------------------
+000200* PROGCOMM
+000300* COMMAREA LAYOUT SHARED BY PROG1 / PROG2 / PROG4
+000400*
+000500* COM-REGION IS THE DFHCOMMAREA PASSED ON THE EXEC CICS LINK FROM
+000600* PROG1 TO PROG2.  FIELD CARRIES THE TRANSACTION/FUNCTION CODE
+000700* THAT DRIVES PROG2'S DECISION LOGIC (SEE VALCODES FOR THE LIST
+000800* OF CODES PROG1 WILL ACCEPT).  PROG2 RETURNS ITS APPLICATION
+000900* STATUS TO THE CALLER IN COM-RESP-CODE / COM-RESP-MSG - THIS IS
+001000* SEPARATE FROM THE CICS-LEVEL WS-RESP/WS-RESP2 THAT PROG1 GETS
+001100* BACK FROM THE EXEC CICS LINK ITSELF.
+001200*
+001300* MAINTENANCE HISTORY
+001400* DATE       INIT  DESCRIPTION
+001500* 2026-08-09 JMR   INITIAL VERSION - EXPANDED FIELD INTO A REAL
+001600*                  BUSINESS RECORD (ACCOUNT/AMOUNT/DATE/TERM).
+001700*----------------------------------------------------------------
+001800 01  COM-REGION.
+001900    05  FIELD                      PIC X(03).
+002000    05  COM-TERM-ID                PIC X(04).
+002100    05  COM-ACCT-NO                PIC X(10).
+002200    05  COM-TRAN-AMT               PIC S9(09)V99 COMP-3.
+002300    05  COM-EFF-DATE               PIC X(08).
+002400    05  COM-RESP-CODE              PIC X(04).
+002500    05  COM-RESP-MSG               PIC X(40).
+002600    05  FILLER                     PIC X(20).
