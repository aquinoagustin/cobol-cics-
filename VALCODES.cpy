@@ -0,0 +1,30 @@
+000100*----------------------------------------------------------------
+000200* VALCODES
+000300* TABLE OF FIELD VALUES PROG1 WILL ACCEPT BEFORE LINKING TO
+000400* PROG2.  ANYTHING NOT IN THIS LIST IS REJECTED BACK TO THE
+000500* OPERATOR - SEE 3000-VALIDATE-FIELD IN PROG1.
+000600*
+000700* ADDING A NEW CODE IS A ONE-LINE CHANGE HERE PLUS BUMPING THE
+000800* OCCURS COUNT ON WS-VALCODE-ENTRY AND ADDING ITS FILLER VALUE
+000900* BELOW - 3000-VALIDATE-FIELD IN PROG1 SEARCHES THE WHOLE TABLE
+000950* AS DEFINED BY THAT OCCURS COUNT, SO NO PROCEDURE DIVISION
+000960* CHANGE IS NEEDED.
+001000*
+001100* MAINTENANCE HISTORY
+001200* DATE       INIT  DESCRIPTION
+001300* 2026-08-09 JXM   INITIAL VERSION.
+001350* 2026-08-09 JXM   DROPPED WS-VALCODE-MAX - IT WAS NEVER WIRED
+001360*                  INTO THE SEARCH AND THE OCCURS COUNT IS FIXED,
+001370*                  NOT DEPENDING ON, SO IT HAD NO JOB TO DO.
+001400*----------------------------------------------------------------
+001600 01  WS-VALCODE-TABLE.
+001700    05  WS-VALCODE-ENTRY OCCURS 6 TIMES
+001800             INDEXED BY WS-VALCODE-IDX.
+001900       10  WS-VALCODE            PIC X(03).
+002000 01  FILLER REDEFINES WS-VALCODE-TABLE.
+002100    05  FILLER                 PIC X(03) VALUE 'ABC'.
+002200    05  FILLER                 PIC X(03) VALUE 'DEP'.
+002300    05  FILLER                 PIC X(03) VALUE 'WDL'.
+002400    05  FILLER                 PIC X(03) VALUE 'XFR'.
+002500    05  FILLER                 PIC X(03) VALUE 'INQ'.
+002600    05  FILLER                 PIC X(03) VALUE 'CLS'.
