@@ -0,0 +1,53 @@
+000100*----------------------------------------------------------------
+000200* PROG1M
+000300* SYMBOLIC MAP FOR THE PROG1S/PROG1M BMS MAP (PROG1S.BMS).
+000400* GENERATED BY THE BMS ASSEMBLY (DFHMSD LANG=COBOL) - DO NOT
+000500* HAND-MAINTAIN THE FIELD LAYOUT HERE WITHOUT RE-ASSEMBLING
+000600* PROG1S.BMS TO MATCH.
+000700*
+000800* PROG1MI IS THE INPUT (OPERATOR-KEYED) VIEW, PROG1MO THE
+000900* OUTPUT VIEW USED TO SEND THE SCREEN BACK (E.G. MSGLINEO).
+001000*
+001100* TRNAMTI-N REDEFINES THE RAW KEYED TEXT AS NUMERIC SO PROG1 CAN
+001200* MOVE IT STRAIGHT INTO THE COMMAREA WITHOUT HAND-EDITING
+001250* PUNCTUATION OUT OF THE OPERATOR'S INPUT.  EFFDTI HAS NO SUCH
+001270* REDEFINITION - IT MOVES ACROSS AS TEXT BECAUSE COM-EFF-DATE
+001290* IS ITSELF PIC X(08), NOT NUMERIC.
+001400*
+001500* MAINTENANCE HISTORY
+001600* DATE       INIT  DESCRIPTION
+001700* 2026-08-09 JXM   INITIAL VERSION.
+001800* 2026-08-09 JXM   TRNAMT/EFFDT CHANGED TO NUMERIC-SHIFT FIELDS
+001900*                  WITH NUMERIC REDEFINES FOR THE COMMAREA MOVE.
+002000*----------------------------------------------------------------
+002100 01  PROG1MI.
+002200    02  FILLER                  PIC X(12).
+002300    02  FUNCTNL                 PIC S9(4) COMP.
+002400    02  FUNCTNA                 PIC X.
+002500    02  FUNCTNI                 PIC X(03).
+002600    02  ACCTNOL                 PIC S9(4) COMP.
+002700    02  ACCTNOA                 PIC X.
+002800    02  ACCTNOI                 PIC X(10).
+002900    02  TRNAMTL                 PIC S9(4) COMP.
+003000    02  TRNAMTA                 PIC X.
+003100    02  TRNAMTI                 PIC X(11).
+003200    02  TRNAMTI-N REDEFINES TRNAMTI
+003300       PIC 9(09)V99.
+003400    02  EFFDTL                  PIC S9(4) COMP.
+003500    02  EFFDTA                  PIC X.
+003600    02  EFFDTI                  PIC X(08).
+003700    02  MSGLINEL                PIC S9(4) COMP.
+003800    02  MSGLINEA                PIC X.
+003900    02  MSGLINEI                PIC X(78).
+004000
+004100 01  PROG1MO REDEFINES PROG1MI.
+004200    02  FILLER                  PIC X(12).
+004300    02  FUNCTNO                 PIC X(03).
+004400    02  FILLER                  PIC X(03).
+004500    02  ACCTNOO                 PIC X(10).
+004600    02  FILLER                  PIC X(03).
+004700    02  TRNAMTO                 PIC X(11).
+004800    02  FILLER                  PIC X(03).
+004900    02  EFFDTO                  PIC X(08).
+005000    02  FILLER                  PIC X(03).
+005100    02  MSGLINEO                PIC X(78).
