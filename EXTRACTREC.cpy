@@ -0,0 +1,34 @@
+000100*----------------------------------------------------------------
+000200* EXTRACTREC
+000300* RECORD LAYOUT FOR THE DOWNSTREAM DAILY ACTIVITY EXTRACT
+000400* WRITTEN BY PROG5 (EXTOUT).  ONE RECORD PER AUDITF RECORD FOR
+000500* THE RUN DATE, IN A FLAT, FIXED-WIDTH, ALL-DISPLAY LAYOUT SO
+000600* DOWNSTREAM SYSTEMS OFF THIS PLATFORM DO NOT HAVE TO UNPACK
+000700* COMP/COMP-3 FIELDS - THIS IS A HANDOFF FORMAT, NOT AN
+000800* INTERNAL WORKING COPY OF AUDIT-RECORD, SO FIELDS ARE
+000900* CARRIED AS UNSIGNED/ZONED DISPLAY DATA THE WAY AUDIT-RECORD
+001000* CARRIES THEM PACKED.  KEEP IN STEP BY HAND WITH AUDITREC IF
+001100* THE SOURCE LAYOUT EVER CHANGES.
+001200*
+001300* USED BY -
+001400*   PROG5   (BATCH) - WRITES ONE RECORD PER EXTRACTED
+001500*                     AUDITF RECORD.
+001600*
+001700* MAINTENANCE HISTORY
+001800* DATE       INIT  DESCRIPTION
+001900* 2026-08-09 JXM   INITIAL VERSION.
+002000*----------------------------------------------------------------
+002100 01  EXTRACT-RECORD.
+002200    05  EXT-DATE                 PIC X(08).
+002300    05  EXT-TIME                 PIC X(06).
+002400    05  EXT-TERM-ID              PIC X(04).
+002500    05  EXT-RESP                 PIC S9(9).
+002600    05  EXT-RESP2                PIC S9(9).
+002700    05  EXT-FIELD                PIC X(03).
+002800    05  EXT-ACCT-NO              PIC X(10).
+002900    05  EXT-TRAN-AMT             PIC S9(09)V99.
+003000    05  EXT-EFF-DATE             PIC X(08).
+003100    05  EXT-RESP-CODE            PIC X(04).
+003200    05  EXT-RESP-MSG             PIC X(40).
+003300    05  FILLER                   PIC X(19).
+003400
