@@ -0,0 +1,85 @@
+***********************************************************************
+* PROG1S - BMS MAPSET FOR PROG1 TRANSACTION ENTRY SCREEN
+*
+* ONE MAP (PROG1M) - LETS THE OPERATOR KEY IN THE TRANSACTION CODE
+* (FUNCTN) AND THE SUPPORTING DATA (ACCTNO/TRNAMT/EFFDT) THAT PROG1
+* USED TO HARDCODE AS 'ABC'.  PROG1 MOVES THESE FIELDS INTO FIELD /
+* COM-REGION BEFORE THE LINK TO PROG2.  MSGLINE CARRIES VALIDATION
+* AND LINK-ERROR MESSAGES BACK TO THE OPERATOR.
+*
+* TRNAMT/EFFDT ARE NUMERIC-SHIFT (ATTRB=NUM) FIELDS - THE OPERATOR
+* KEYS DIGITS ONLY, NO SIGN OR PUNCTUATION.  TRNAMT IS 9 WHOLE-DOLLAR
+* DIGITS PLUS 2 IMPLIED CENTS DIGITS (11 DIGITS TOTAL, MATCHING
+* COM-TRAN-AMT); EFFDT IS AN 8-DIGIT CCYYMMDD DATE.
+*
+* MAINTENANCE HISTORY
+* DATE       INIT  DESCRIPTION
+* 2026-08-09 JXM   INITIAL VERSION.
+***********************************************************************
+PROG1S   DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+*
+PROG1M   DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='PROG1 TRANSACTION ENTRY'
+*
+         DFHMDF POS=(3,2),                                            X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='FUNCTION CODE:'
+FUNCTN   DFHMDF POS=(3,17),                                           X
+               LENGTH=3,                                              X
+               ATTRB=(UNPROT,IC,FSET),                                X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(5,2),                                            X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='ACCOUNT NUMBER:'
+ACCTNO   DFHMDF POS=(5,18),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,FSET),                                   X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(7,2),                                            X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='AMOUNT:'
+         DFHMDF POS=(7,33),                                            X
+               LENGTH=22,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='(9 DIGITS + 2 CENTS)'
+TRNAMT   DFHMDF POS=(7,18),                                            X
+               LENGTH=11,                                             X
+               ATTRB=(UNPROT,NUM,FSET),                                X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(9,2),                                            X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='EFFECTIVE DATE:'
+         DFHMDF POS=(9,31),                                            X
+               LENGTH=10,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='(CCYYMMDD)'
+EFFDT    DFHMDF POS=(9,18),                                            X
+               LENGTH=8,                                               X
+               ATTRB=(UNPROT,NUM,FSET),                                X
+               COLOR=TURQUOISE
+*
+MSGLINE  DFHMDF POS=(22,2),                                            X
+               LENGTH=78,                                              X
+               ATTRB=(ASKIP,BRT),                                      X
+               COLOR=RED
+*
+         DFHMSD TYPE=FINAL
+         END
