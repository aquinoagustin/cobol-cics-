@@ -0,0 +1,48 @@
+//PROG5X   JOB (ACCTG),'J MARTINEZ',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------
+//* PROG5X - NIGHTLY CLOSE-OF-BUSINESS BATCH WINDOW.
+//*
+//*   STEP010  RUNS PROG3, THE PROG1/PROG2 RECONCILIATION REPORT,
+//*            OFF THE DAY'S AUDITF ACTIVITY.
+//*   STEP020  RUNS PROG5, THE DOWNSTREAM DAILY ACTIVITY EXTRACT,
+//*            OFF THE SAME AUDITF ACTIVITY, AND HANDS EXTOUT TO
+//*            THE DOWNSTREAM REPORTING TEAM'S TRANSMIT JOB.
+//*
+//*   BOTH STEPS TAKE THE RUN DATE FROM SYSIN (CCYYMMDD).  IF THE
+//*   CARD IS BLANK EACH PROGRAM DEFAULTS TO TODAY'S DATE, SO THE
+//*   SYSIN DD BELOW MAY BE LEFT EMPTY FOR THE NORMAL OVERNIGHT
+//*   RUN AND ONLY NEEDS A DATE WHEN RERUNNING FOR A PRIOR DAY.
+//*
+//* MAINTENANCE HISTORY
+//* DATE       INIT  DESCRIPTION
+//* 2026-08-09 JXM   INITIAL VERSION.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=PROG3
+//STEPLIB  DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//AUDITF   DD   DSN=PROD.APPL.AUDITF,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*-------------------------------------------------------------
+//STEP020  EXEC PGM=PROG5,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//AUDITF   DD   DSN=PROD.APPL.AUDITF,DISP=SHR
+//EXTOUT   DD   DSN=PROD.APPL.DAILY.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=131,BLKSIZE=0)
+//SYSIN    DD   *
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*-------------------------------------------------------------
+//* STEP030 HANDS THE EXTRACT TO THE DOWNSTREAM REPORTING TEAM'S
+//* OWN TRANSMIT JOB (XMIT030) VIA A CATALOGED PROCEDURE MAINTAINED
+//* BY THAT TEAM - THIS JOB'S RESPONSIBILITY ENDS AT EXTOUT BEING
+//* CATALOGED SUCCESSFULLY.
+//*-------------------------------------------------------------
+//STEP030  EXEC PROC=XMIT030,COND=(4,LT,STEP020)
+//XMIT.INDD DD  DSN=PROD.APPL.DAILY.EXTRACT,DISP=SHR
