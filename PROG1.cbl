@@ -1,21 +1,537 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG1.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        COPY PROGCOMM.
-        01 WS-RESP  PIC S9(9) COMP.
-        01 WS-RESP2 PIC S9(9) COMP.
-       PROCEDURE DIVISION.
-           MOVE 'ABC' TO FIELD.
-           EXEC CICS LINK
-                     PROGRAM('PROG2')
-                     COMMAREA(COM-REGION)
-                     LENGTH(LENGTH OF COM-REGION)
-                     RESP(WS-RESP)
-                     RESP2(WS-RESP2)
-           END-EXEC.
-           IF WS-RESP NOT = DFHRESP(NORMAL)
-              DISPLAY 'PROG1 LINK ERR RESP=' WS-RESP 'RESP2=' WS-RESP2
-           END-IF.
-           EXEC CICS RETURN END-EXEC.
+000100*================================================================
+000200* PROGRAM-ID.  PROG1
+000300* AUTHOR.      J. MARTINEZ - ONLINE SYSTEMS GROUP
+000400* INSTALLATION. DALLAS DATA CENTER
+000500* DATE-WRITTEN. 2024-02-11
+000600*
+000700* PURPOSE.
+000800*     FRONT-END CICS TRANSACTION.  SENDS THE PROG1M MAP SO AN
+000900*     OPERATOR CAN KEY IN A TRANSACTION CODE AND RELATED DATA
+001000*     (SEE COPYBOOK PROGCOMM), THEN LINKS TO PROG2 TO HAVE IT
+001100*     ACTED ON.  EVERY LINK ATTEMPT IS LOGGED TO THE AUDITF
+001200*     TRAIL FILE.
+001300*
+001400* MAINTENANCE HISTORY.
+001500* DATE       INIT  DESCRIPTION
+001600* 2024-02-11 JXM   ORIGINAL VERSION - LINK TO PROG2 ONLY.
+001700* 2026-08-09 JXM   EXPANDED COMMAREA TO A REAL BUSINESS RECORD
+001800*                  (SEE PROGCOMM).
+001900* 2026-08-09 JXM   A FAILED LINK TO PROG2 NO LONGER FALLS THROUGH
+002000*                  AS A NORMAL RETURN - THE TERMINAL NOW GETS AN
+002100*                  ERROR MESSAGE AND THE TASK ABENDS SO THE
+002200*                  FAILURE SHOWS UP IN CICS STATISTICS/CONSOLE.
+002300* 2026-08-09 JXM   EVERY LINK ATTEMPT IS NOW WRITTEN TO THE AUDITF
+002400*                  VSAM TRAIL FILE (SEE AUDITREC) SO WE HAVE A
+002500*                  PERMANENT RECORD OF WHAT WAS SENT/RETURNED.
+002600* 2026-08-09 JXM   COMMAREA IS NOW CHECKPOINTED TO A TS QUEUE
+002700*                  BEFORE THE LINK SO PROG4 CAN REPLAY IT IF
+002800*                  PROG2 DOES NOT COME BACK NORMAL (SEE 4000-
+002900*                  SAVE-RESTART / 4900-CLEAR-RESTART).
+003000* 2026-08-09 JXM   REPLACED THE HARDCODED MOVE 'ABC' TO FIELD
+003100*                  WITH A REAL INPUT SCREEN (MAPSET PROG1S, MAP
+003200*                  PROG1M) - THE OPERATOR NOW KEYS THE FUNCTION
+003300*                  CODE, ACCOUNT NUMBER, AMOUNT AND EFFECTIVE
+003400*                  DATE BEFORE THE LINK, AND SEES THE RESULT
+003500*                  COME BACK ON THE SAME SCREEN.
+003600* 2026-08-09 JXM   FIELD IS NOW VALIDATED AGAINST VALCODES BEFORE
+003700*                  THE LINK TO PROG2 - AN UNKNOWN CODE IS REJECTED
+003800*                  BACK TO THE OPERATOR INSTEAD OF BEING SENT ON.
+003900* 2026-08-09 JXM   A SUCCESSFUL LINK TO PROG2 IS NOW ALSO
+004000*                  PUBLISHED TO THE ENTERPRISE MQ INTEGRATION
+004100*                  POINT VIA THE MQPB BRIDGE QUEUE (SEE MQMSG /
+004200*                  7500-PUBLISH-MQ) SO OTHER SYSTEMS SEE THE
+004300*                  OUTCOME IN REAL TIME.
+004320* 2026-08-09 JXM   ADDED A SYNCPOINT AFTER THE AUDIT WRITE SO A
+004340*                  SUBSEQUENT ABEND ON A FAILED LINK NO LONGER
+004360*                  BACKS OUT THE RESTART CHECKPOINT OR THE AUDIT
+004380*                  RECORD.  RECEIVE MAP NOW CHECKS FOR MAPFAIL.
+004390*                  THE PROG1IX INDEX NOW HAS TWO GENERATIONS
+004392*                  (PROG1IX/PROG1IY) SWAPPED BY PROG4 BEFORE EACH
+004394*                  SWEEP SO A CHECKPOINT APPENDED MID-SWEEP CAN
+004396*                  NO LONGER BE ORPHANED BY PROG4'S REBUILD.
+004400*================================================================
+004500 IDENTIFICATION DIVISION.
+004600 PROGRAM-ID. PROG1.
+004700 AUTHOR. J. MARTINEZ.
+004800 INSTALLATION. DALLAS DATA CENTER.
+004900 DATE-WRITTEN. 2024-02-11.
+005000 DATE-COMPILED.
+005100
+005200 ENVIRONMENT DIVISION.
+005300
+005400 DATA DIVISION.
+005500 WORKING-STORAGE SECTION.
+005600*----------------------------------------------------------------
+005700* COMMAREA PASSED TO PROG2 ON THE LINK BELOW.
+005800*----------------------------------------------------------------
+005900 COPY PROGCOMM.
+006000
+006100*----------------------------------------------------------------
+006200* SYMBOLIC MAP FOR THE PROG1M INPUT SCREEN (MAPSET PROG1S).
+006300*----------------------------------------------------------------
+006400 COPY PROG1M.
+006500
+006600*----------------------------------------------------------------
+006700* TABLE OF VALID FIELD CODES - SEE 3000-VALIDATE-FIELD.
+006800*----------------------------------------------------------------
+006900 COPY VALCODES.
+007000
+007100*----------------------------------------------------------------
+007200* AUDIT TRAIL RECORD WRITTEN TO AUDITF AFTER EVERY LINK ATTEMPT.
+007300*----------------------------------------------------------------
+007400 COPY AUDITREC.
+007500
+007600*----------------------------------------------------------------
+007700* OUTBOUND MESSAGE PUBLISHED TO THE ENTERPRISE MQ INTEGRATION
+007800* POINT AFTER A SUCCESSFUL LINK - SEE 7500-PUBLISH-MQ.
+007900*----------------------------------------------------------------
+008000 COPY MQMSG.
+008100
+008200*----------------------------------------------------------------
+008300* CICS RESPONSE CODES FROM THE LINK TO PROG2.
+008400*----------------------------------------------------------------
+008500 01  WS-RESP                    PIC S9(9) COMP.
+008600 01  WS-RESP2                   PIC S9(9) COMP.
+008700 01  WS-RESP-DISP                PIC -(8)9.
+008800 01  WS-RESP2-DISP               PIC -(8)9.
+008900
+009000*----------------------------------------------------------------
+009100* WORK FIELDS FOR THE AUDIT TRAIL WRITE.
+009200*----------------------------------------------------------------
+009300 01  WS-ABSTIME                 PIC S9(15) COMP-3.
+009400 01  WS-AUD-RESP                PIC S9(9) COMP.
+009500
+009600*----------------------------------------------------------------
+009700* RESTART CHECKPOINT - COMMAREA IS SAVED TO A TS QUEUE UNIQUE TO
+009800* THIS TASK BEFORE THE LINK, AND REGISTERED IN WHICHEVER PROG1IX
+009900* GENERATION QUEUE (PROG1IX OR PROG1IY) PROG4 CURRENTLY HAS
+009910* ACTIVE - SEE 4050-GET-IX-SUFFIX BELOW AND PROG4'S 0500-SWAP-
+009920* IX-SUFFIX - SO PROG4 CAN FIND AND REPLAY IT LATER.  THE
+009930* CHECKPOINT QUEUE IS DELETED ONLY WHEN PROG2 COMES BACK NORMAL.
+009940* THE CHECKPOINT QUEUE NAME IS TERMINAL ID + THE LOW-ORDER 4
+009950* DIGITS OF EIBTASKN (A 7-DIGIT TASK NUMBER) - STILL A
+009960* TRUNCATION, JUST A NARROWER ONE THAN THE ORIGINAL 2-DIGIT
+009970* VERSION: TWO TASKS ON THE SAME TERMINAL CAN STILL COLLIDE, BUT
+009980* ONLY IF 10,000 TASKS RUN REGION-WIDE BETWEEN THEM INSTEAD OF
+009990* 100.  CARRYING EIBTASKN WHOLE WOULD NOT FIT AN 8-CHARACTER TS
+009995* QUEUE NAME ALONGSIDE A 4-CHARACTER TERMINAL ID.
+010100*----------------------------------------------------------------
+010200 01  WS-TSQ-RESP                PIC S9(9) COMP.
+010210 01  WS-TSQ-IX-RESP             PIC S9(9) COMP.
+010300 01  WS-TS-QUEUE-NAME.
+010500    05  WS-TSQ-TERM             PIC X(04).
+010600    05  WS-TSQ-TASKN            PIC 9(04).
+
+010610*----------------------------------------------------------------
+010620* ACTIVE PROG1IX GENERATION - READ FROM THE PG1IXC ONE-BYTE
+010630* CONTROL RECORD BEFORE EVERY INDEX APPEND (4050-GET-IX-SUFFIX)
+010640* SO A CHECKPOINT NEVER LANDS IN A GENERATION PROG4 HAS ALREADY
+010650* FROZEN FOR SWEEPING.  'X' IF THE CONTROL RECORD HAS NEVER BEEN
+010660* WRITTEN YET (NO SWEEP HAS EVER RUN).  THE READ OF THIS RECORD
+010662* AND THE SUBSEQUENT APPEND TO WS-PROG1IX-NAME ARE TWO SEPARATE
+010664* EXEC CICS CALLS, SO THEY ARE SERIALIZED AGAINST PROG4'S SWAP-
+010666* PLUS-SWEEP-PLUS-REBUILD AS A SINGLE UNIT BY THE WS-IX-LOCK-NAME
+010668* ENQ BELOW - OTHERWISE A TASK THAT READS THE SUFFIX JUST BEFORE
+010669* PROG4 SWAPS IT COULD STILL APPEND TO THE GENERATION PROG4 IS
+010670* ABOUT TO SWEEP AND DELETE, AFTER PROG4 HAS ALREADY PASSED IT BY.
+010672*----------------------------------------------------------------
+010680 01  WS-IX-CTL-RESP             PIC S9(9) COMP.
+010690 01  WS-IX-SUFFIX               PIC X(01) VALUE 'X'.
+010700 01  WS-PROG1IX-NAME.
+010710    05  FILLER                  PIC X(06) VALUE 'PROG1I'.
+010720    05  WS-PROG1IX-SFX          PIC X(01).
+010730 01  WS-IX-LOCK-NAME            PIC X(08) VALUE 'PG1IXLK'.
+010740
+010800*----------------------------------------------------------------
+010900* TERMINAL ERROR MESSAGE BUILT WHEN THE LINK TO PROG2 FAILS.
+011000*----------------------------------------------------------------
+011100 01  WS-ERROR-MSG.
+011200    05  WS-ERROR-MSG-TEXT       PIC X(79) VALUE SPACES.
+011300
+011400*----------------------------------------------------------------
+011500* SWITCH SET BY 3000-VALIDATE-FIELD ONCE FIELD MATCHES AN ENTRY
+011600* IN THE VALCODES TABLE.
+011700*----------------------------------------------------------------
+011800 01  WS-VALID-SW             PIC X(01) VALUE 'N'.
+011900    88  WS-FIELD-VALID              VALUE 'Y'.
+012000
+012100*----------------------------------------------------------------
+012200* WORK FIELDS FOR THE MQ PUBLISH WRITEQ TD - SEE 7500-PUBLISH-MQ.
+012300*----------------------------------------------------------------
+012400 01  WS-MQ-RESP                 PIC S9(9) COMP.
+012500 01  WS-MQ-MSG-LENGTH           PIC S9(4) COMP
+012600                                VALUE +94.
+
+012650*----------------------------------------------------------------
+012660* RESP FOR THE RECEIVE MAP CALLS - A MAPFAIL (E.G. THE OPERATOR
+012670* PRESSED CLEAR) ENDS THE TASK CLEANLY INSTEAD OF ABENDING ON AN
+012680* UNHANDLED CONDITION.
+012690*----------------------------------------------------------------
+012700 01  WS-MAP-RESP                PIC S9(9) COMP.
+012700
+012800 PROCEDURE DIVISION.
+012900*----------------------------------------------------------------
+013000* 0000-MAIN-PARA
+013100*     MAINLINE - RECEIVES THE OPERATOR'S INPUT OFF THE PROG1M
+013200*     MAP, CHECKPOINTS THE COMMAREA, DRIVES THE LINK TO PROG2,
+013300*     AUDITS THE ATTEMPT, AND ROUTES A FAILED RESPONSE TO THE
+013400*     ERROR/ABEND PATH INSTEAD OF FALLING THROUGH TO A NORMAL
+013500*     RETURN.  THE CHECKPOINT IS ONLY CLEARED ON A NORMAL
+013600*     RESPONSE - PROG4 REPLAYS WHATEVER IS LEFT BEHIND.
+013700*----------------------------------------------------------------
+013800 0000-MAIN-PARA.
+013900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014000     PERFORM 3000-VALIDATE-FIELD THRU 3000-EXIT
+014100         UNTIL WS-FIELD-VALID.
+014200     PERFORM 4000-SAVE-RESTART THRU 4000-EXIT.
+014300     PERFORM 5000-LINK-PROG2 THRU 5000-EXIT.
+014400     PERFORM 6000-AUDIT-LOG THRU 6000-EXIT.
+014450     PERFORM 6500-TAKE-SYNCPOINT THRU 6500-EXIT.
+014500     IF WS-RESP NOT = DFHRESP(NORMAL)
+014600         GO TO 7000-LINK-ERROR.
+014700     PERFORM 4900-CLEAR-RESTART THRU 4900-EXIT.
+014800     PERFORM 7500-PUBLISH-MQ THRU 7500-EXIT.
+014900     PERFORM 8000-SEND-CONFIRM THRU 8000-EXIT.
+015000     GO TO 9999-RETURN-NORMAL.
+015100
+015200*----------------------------------------------------------------
+015300* 1000-INITIALIZE
+015400*     SENDS THE PROG1M MAP TO GET THE OPERATOR'S INPUT AND MOVES
+015500*     THE KEYED FIELDS INTO THE COMMAREA THAT GOES TO PROG2.
+015600*     TRNAMT/EFFDT ARE NUMERIC-SHIFT FIELDS ON THE MAP SO THEY
+015700*     MOVE STRAIGHT ACROSS THROUGH THE TRNAMTI-N REDEFINITION -
+015800*     SEE PROG1M.
+015900*----------------------------------------------------------------
+016000 1000-INITIALIZE.
+016100     EXEC CICS SEND MAP('PROG1M')
+016200          MAPSET('PROG1S')
+016300          ERASE
+016400     END-EXEC.
+016500     EXEC CICS RECEIVE MAP('PROG1M')
+016600          MAPSET('PROG1S')
+016700          INTO(PROG1MI)
+016710          RESP(WS-MAP-RESP)
+016720     END-EXEC.
+016730     IF WS-MAP-RESP = DFHRESP(MAPFAIL)
+016740         GO TO 9999-RETURN-NORMAL
+016750     END-IF.
+016900     MOVE FUNCTNI      TO FIELD.
+017000     MOVE ACCTNOI      TO COM-ACCT-NO.
+017100     MOVE TRNAMTI-N    TO COM-TRAN-AMT.
+017200     MOVE EFFDTI       TO COM-EFF-DATE.
+017300     MOVE EIBTRMID     TO COM-TERM-ID.
+017400 1000-EXIT.
+017500     EXIT.
+017600
+017700*----------------------------------------------------------------
+017800* 3000-VALIDATE-FIELD
+017900*     CHECKS FIELD AGAINST THE VALCODES TABLE BEFORE THE LINK TO
+018000*     PROG2.  AN UNRECOGNIZED CODE IS REJECTED BACK TO THE
+018100*     OPERATOR (3900-REJECT-FIELD) INSTEAD OF BEING LINKED ON -
+018200*     0000-MAIN-PARA PERFORMS THIS PARAGRAPH UNTIL A VALID CODE
+018300*     IS ON FILE.
+018400*----------------------------------------------------------------
+018500 3000-VALIDATE-FIELD.
+018600     SET WS-VALCODE-IDX TO 1.
+018700     SEARCH WS-VALCODE-ENTRY
+018800         AT END
+018900             PERFORM 3900-REJECT-FIELD THRU 3900-EXIT
+019000         WHEN WS-VALCODE(WS-VALCODE-IDX) = FIELD
+019100             SET WS-FIELD-VALID TO TRUE
+019200     END-SEARCH.
+019300 3000-EXIT.
+019400     EXIT.
+019500
+019600*----------------------------------------------------------------
+019700* 3900-REJECT-FIELD
+019800*     FIELD DID NOT MATCH ANY VALCODES ENTRY - REDISPLAY THE MAP
+019900*     WITH AN ERROR MESSAGE AND LET THE OPERATOR KEY IT AGAIN.
+020000*----------------------------------------------------------------
+020100 3900-REJECT-FIELD.
+020200     MOVE LOW-VALUES  TO PROG1MO.
+020300     MOVE FIELD       TO FUNCTNO.
+020400     MOVE 'INVALID FUNCTION CODE - PLEASE RE-ENTER'
+020500         TO MSGLINEO.
+020600     EXEC CICS SEND MAP('PROG1M')
+020700          MAPSET('PROG1S')
+020800          DATAONLY
+020900     END-EXEC.
+021000     EXEC CICS RECEIVE MAP('PROG1M')
+021100          MAPSET('PROG1S')
+021200          INTO(PROG1MI)
+021210          RESP(WS-MAP-RESP)
+021220     END-EXEC.
+021230     IF WS-MAP-RESP = DFHRESP(MAPFAIL)
+021240         GO TO 9999-RETURN-NORMAL
+021250     END-IF.
+021400     MOVE FUNCTNI      TO FIELD.
+021500     MOVE ACCTNOI      TO COM-ACCT-NO.
+021600     MOVE TRNAMTI-N    TO COM-TRAN-AMT.
+021700     MOVE EFFDTI       TO COM-EFF-DATE.
+021800 3900-EXIT.
+021900     EXIT.
+022000
+022100*----------------------------------------------------------------
+022200* 4000-SAVE-RESTART
+022300*     CHECKPOINTS THE COMMAREA TO A TS QUEUE UNIQUE TO THIS TASK
+022400*     (BUILT FROM THE TERMINAL ID AND TASK NUMBER) BEFORE THE
+022500*     LINK, AND REGISTERS THE QUEUE NAME IN WHICHEVER PROG1IX
+022510*     GENERATION QUEUE PROG4 CURRENTLY HAS ACTIVE (SEE 4050-GET-
+022520*     IX-SUFFIX) SO PROG4 CAN FIND IT IF THIS TASK NEVER CLEARS
+022530*     IT.  THE TWO WRITES ARE CHECKED INDEPENDENTLY - IF THE
+022600*     CHECKPOINT ITSELF FAILS THERE IS NOTHING TO REPLAY, SO THE
+022620*     INDEX ENTRY IS NOT WRITTEN FOR IT.  THE SUFFIX READ AND THE
+022630*     INDEX APPEND ARE DONE UNDER THE WS-IX-LOCK-NAME ENQ SO THEY
+022640*     CANNOT STRADDLE A CONCURRENT PROG4 SWAP-PLUS-SWEEP-PLUS-
+022650*     REBUILD - SEE 0500-SWAP-IX-SUFFIX IN PROG4.
+022700*----------------------------------------------------------------
+022800 4000-SAVE-RESTART.
+022900     MOVE EIBTRMID TO WS-TSQ-TERM.
+023000     MOVE EIBTASKN TO WS-TSQ-TASKN.
+023100     EXEC CICS WRITEQ TS
+023200          QUEUE(WS-TS-QUEUE-NAME)
+023300          FROM(COM-REGION)
+023400          LENGTH(LENGTH OF COM-REGION)
+023500          RESP(WS-TSQ-RESP)
+023600     END-EXEC.
+023610     IF WS-TSQ-RESP NOT = DFHRESP(NORMAL)
+023620         DISPLAY 'PROG1 RESTART CKPT FAILED RESP=' WS-TSQ-RESP
+023630         GO TO 4000-EXIT
+023640     END-IF.
+023641     EXEC CICS ENQ
+023642          RESOURCE(WS-IX-LOCK-NAME)
+023643          LENGTH(LENGTH OF WS-IX-LOCK-NAME)
+023644     END-EXEC.
+023650     PERFORM 4050-GET-IX-SUFFIX THRU 4050-EXIT.
+023700     EXEC CICS WRITEQ TS
+023800          QUEUE(WS-PROG1IX-NAME)
+023900          FROM(WS-TS-QUEUE-NAME)
+024000          LENGTH(LENGTH OF WS-TS-QUEUE-NAME)
+024100          RESP(WS-TSQ-IX-RESP)
+024200     END-EXEC.
+024210     EXEC CICS DEQ
+024220          RESOURCE(WS-IX-LOCK-NAME)
+024230          LENGTH(LENGTH OF WS-IX-LOCK-NAME)
+024240     END-EXEC.
+024300     IF WS-TSQ-IX-RESP NOT = DFHRESP(NORMAL)
+024400         DISPLAY 'PROG1 RESTART INDEX FAILED RESP=' WS-TSQ-IX-RESP
+024500     END-IF.
+024600 4000-EXIT.
+024700     EXIT.
+
+024710*----------------------------------------------------------------
+024720* 4050-GET-IX-SUFFIX
+024730*     READS THE ONE-BYTE PG1IXC CONTROL RECORD TO LEARN WHICH OF
+024740*     THE TWO PHYSICAL INDEX QUEUES (PROG1IX / PROG1IY) PROG4
+024750*     CURRENTLY HAS ACTIVE FOR NEW APPENDS - SEE PROG4'S 0500-
+024760*     SWAP-IX-SUFFIX, WHICH FLIPS THIS RECORD BEFORE SWEEPING
+024770*     THE GENERATION IT JUST RETIRED.  NOTFND (NO SWEEP HAS EVER
+024780*     RUN) DEFAULTS TO 'X', SO A FRESH REGION STARTS OUT
+024790*     APPENDING TO PROG1IX JUST AS BEFORE THIS CHANGE.
+024800*----------------------------------------------------------------
+024810 4050-GET-IX-SUFFIX.
+024820     MOVE 'X' TO WS-IX-SUFFIX.
+024830     EXEC CICS READQ TS
+024840          QUEUE('PG1IXC')
+024850          INTO(WS-IX-SUFFIX)
+024860          LENGTH(LENGTH OF WS-IX-SUFFIX)
+024870          ITEM(1)
+024880          RESP(WS-IX-CTL-RESP)
+024890     END-EXEC.
+024900     MOVE WS-IX-SUFFIX TO WS-PROG1IX-SFX.
+024910 4050-EXIT.
+024920     EXIT.
+024800
+024900*----------------------------------------------------------------
+025000* 4900-CLEAR-RESTART
+025100*     THE LINK CAME BACK NORMAL - THE CHECKPOINT IS NO LONGER
+025200*     NEEDED, SO REMOVE IT.  THE STALE PROG1IX ENTRY POINTING TO
+025300*     THIS QUEUE IS HARMLESS - PROG4 TREATS A NOTFND ON REPLAY
+025400*     AS ALREADY COMPLETE.
+025500*----------------------------------------------------------------
+025600 4900-CLEAR-RESTART.
+025700     EXEC CICS DELETEQ TS
+025800          QUEUE(WS-TS-QUEUE-NAME)
+025900          RESP(WS-TSQ-RESP)
+026000     END-EXEC.
+026100 4900-EXIT.
+026200     EXIT.
+026300
+026400*----------------------------------------------------------------
+026500* 5000-LINK-PROG2
+026600*     LINKS TO PROG2 PASSING THE COMMAREA.  RESP/RESP2 ARE
+026700*     CHECKED BY THE CALLER (0000-MAIN-PARA).
+026800*----------------------------------------------------------------
+026900 5000-LINK-PROG2.
+027000     EXEC CICS LINK
+027100          PROGRAM('PROG2')
+027200          COMMAREA(COM-REGION)
+027300          LENGTH(LENGTH OF COM-REGION)
+027400          RESP(WS-RESP)
+027500          RESP2(WS-RESP2)
+027600     END-EXEC.
+027700 5000-EXIT.
+027800     EXIT.
+027900
+028000*----------------------------------------------------------------
+028100* 6000-AUDIT-LOG
+028200*     WRITES ONE AUDITF RECORD FOR THIS LINK ATTEMPT - WHAT WAS
+028300*     SENT IN THE COMMAREA AND WHAT CAME BACK IN WS-RESP/
+028400*     WS-RESP2.  KEYED BY DATE+TIME+TERMINAL+TASK NUMBER+
+028450*     SEQUENCE (ALWAYS 1 HERE - PROG1 WRITES AT MOST ONE AUDIT
+028460*     RECORD PER TASK).  A FAILURE TO
+028500*     WRITE THE AUDIT RECORD IS LOGGED BUT DOES NOT ABEND THE
+028600*     TRANSACTION - THE BUSINESS OUTCOME OF THE LINK TAKES
+028700*     PRIORITY OVER THE AUDIT TRAIL.
+028800*----------------------------------------------------------------
+028900 6000-AUDIT-LOG.
+029000     EXEC CICS ASKTIME
+029100          ABSTIME(WS-ABSTIME)
+029200     END-EXEC.
+029300     EXEC CICS FORMATTIME
+029400          ABSTIME(WS-ABSTIME)
+029500          YYYYMMDD(AUD-DATE)
+029600          TIME(AUD-TIME)
+029700     END-EXEC.
+029800     MOVE EIBTRMID    TO AUD-TERM-ID.
+029810     MOVE EIBTASKN    TO AUD-TASK-NO.
+029820     MOVE 1           TO AUD-SEQ.
+029900     MOVE WS-RESP     TO AUD-RESP.
+030000     MOVE WS-RESP2    TO AUD-RESP2.
+030100     MOVE FIELD       TO AUD-FIELD.
+030200     MOVE COM-ACCT-NO TO AUD-ACCT-NO.
+030300     MOVE COM-TRAN-AMT TO AUD-TRAN-AMT.
+030400     MOVE COM-EFF-DATE TO AUD-EFF-DATE.
+030500     MOVE COM-RESP-CODE TO AUD-RESP-CODE.
+030600     MOVE COM-RESP-MSG TO AUD-RESP-MSG.
+030700     EXEC CICS WRITE
+030800          FILE('AUDITF')
+030900          FROM(AUDIT-RECORD)
+031000          RIDFLD(AUDIT-KEY)
+031100          KEYLENGTH(LENGTH OF AUDIT-KEY)
+031150          LENGTH(LENGTH OF AUDIT-RECORD)
+031200          RESP(WS-AUD-RESP)
+031300     END-EXEC.
+031400     IF WS-AUD-RESP NOT = DFHRESP(NORMAL)
+031500         DISPLAY 'PROG1 AUDIT WRITE FAILED RESP=' WS-AUD-RESP
+031600     END-IF.
+031700 6000-EXIT.
+031800     EXIT.
+031900
+031910*----------------------------------------------------------------
+031920* 6500-TAKE-SYNCPOINT
+031930*     COMMITS THE UNIT OF WORK SO FAR - THE RESTART CHECKPOINT
+031940*     WRITTEN IN 4000-SAVE-RESTART AND THE AUDIT RECORD JUST
+031950*     WRITTEN IN 6000-AUDIT-LOG - BEFORE WS-RESP IS EVEN LOOKED
+031960*     AT.  WITHOUT THIS, THE ABEND IN 7000-LINK-ERROR WOULD BACK
+031970*     OUT BOTH RECOVERABLE WRITES ON EXACTLY THE FAILURE PATH
+031980*     THEY EXIST TO CAPTURE.
+031990*----------------------------------------------------------------
+031991 6500-TAKE-SYNCPOINT.
+031992     EXEC CICS SYNCPOINT END-EXEC.
+031993 6500-EXIT.
+031994     EXIT.
+031995
+032000*----------------------------------------------------------------
+032100* 7000-LINK-ERROR
+032200*     THE LINK TO PROG2 DID NOT COME BACK NORMAL.  TELL THE
+032300*     TERMINAL AND ABEND THE TASK SO THE FAILURE IS VISIBLE IN
+032400*     CICS STATISTICS / THE CONSOLE INSTEAD OF ONLY A DISPLAY
+032500*     LINE NOBODY IS WATCHING FOR.
+032600*----------------------------------------------------------------
+032700 7000-LINK-ERROR.
+032800     MOVE WS-RESP  TO WS-RESP-DISP.
+032900     MOVE WS-RESP2 TO WS-RESP2-DISP.
+033000     STRING 'PROG1 LINK FAILED RESP=' DELIMITED BY SIZE
+033100         WS-RESP-DISP  DELIMITED BY SIZE
+033200         ' RESP2='     DELIMITED BY SIZE
+033300         WS-RESP2-DISP DELIMITED BY SIZE
+033400         INTO WS-ERROR-MSG-TEXT
+033500     END-STRING.
+033600     EXEC CICS SEND TEXT
+033700          FROM(WS-ERROR-MSG-TEXT)
+033800          LENGTH(LENGTH OF WS-ERROR-MSG-TEXT)
+033900          ERASE
+034000     END-EXEC.
+034100     EXEC CICS ABEND
+034200          ABCODE('LNKE')
+034300          NODUMP
+034400     END-EXEC.
+034500 7000-EXIT.
+034600     EXIT.
+034700
+034800*----------------------------------------------------------------
+034900* 7500-PUBLISH-MQ
+035000*     THE LINK TO PROG2 CAME BACK NORMAL - PUBLISH THE OUTCOME TO
+035100*     THE ENTERPRISE MQ INTEGRATION POINT SO OTHER SYSTEMS SEE IT
+035200*     AS IT HAPPENS INSTEAD OF WAITING ON PROG5'S NIGHTLY
+035300*     EXTRACT.  THE MQPB TRANSIENT DATA QUEUE IS DEFINED ON THIS
+035400*     REGION AS A CICS-MQ BRIDGE TRIGGER QUEUE - EVERYTHING
+035500*     WRITTEN TO IT IS PUT ON THE ENTERPRISE QUEUE MANAGER BY
+035600*     THAT BRIDGE, SO PROG1 HAS NO DIRECT MQI DEPENDENCY.  A
+035700*     FAILURE TO PUBLISH IS LOGGED TO CSMT BUT DOES NOT ABEND THE
+035800*     TASK - THE OPERATOR'S TRANSACTION ALREADY COMPLETED
+035900*     SUCCESSFULLY AND THE MQ PUBLISH IS A SECONDARY, BEST-
+036000*     EFFORT NOTIFICATION.
+036100*----------------------------------------------------------------
+036200 7500-PUBLISH-MQ.
+036300     MOVE SPACES       TO MQM-OUTBOUND-MSG.
+036400     EXEC CICS ASKTIME
+036500          ABSTIME(WS-ABSTIME)
+036600     END-EXEC.
+036700     EXEC CICS FORMATTIME
+036800          ABSTIME(WS-ABSTIME)
+036900          YYYYMMDD(MQM-DATE)
+037000          TIME(MQM-TIME)
+037100     END-EXEC.
+037200     MOVE EIBTRMID     TO MQM-TERM-ID.
+037300     MOVE FIELD        TO MQM-FIELD.
+037400     MOVE COM-ACCT-NO  TO MQM-ACCT-NO.
+037500     MOVE COM-TRAN-AMT TO MQM-TRAN-AMT.
+037600     MOVE COM-EFF-DATE TO MQM-EFF-DATE.
+037700     MOVE COM-RESP-CODE TO MQM-RESP-CODE.
+037800     MOVE COM-RESP-MSG TO MQM-RESP-MSG.
+037900     EXEC CICS WRITEQ TD
+038000          QUEUE('MQPB')
+038100          FROM(MQM-OUTBOUND-MSG)
+038200          LENGTH(WS-MQ-MSG-LENGTH)
+038300          RESP(WS-MQ-RESP)
+038400     END-EXEC.
+038500     IF WS-MQ-RESP NOT = DFHRESP(NORMAL)
+038600         MOVE 'PROG1 MQ PUBLISH FAILED - QUEUE MQPB'
+038700             TO WS-ERROR-MSG-TEXT
+038800         EXEC CICS WRITEQ TD
+038900              QUEUE('CSMT')
+039000              FROM(WS-ERROR-MSG-TEXT)
+039100              LENGTH(LENGTH OF WS-ERROR-MSG-TEXT)
+039200         END-EXEC
+039300     END-IF.
+039400 7500-EXIT.
+039500     EXIT.
+039600
+039700*----------------------------------------------------------------
+039800* 8000-SEND-CONFIRM
+039900*     THE LINK CAME BACK NORMAL - REDISPLAY THE MAP WITH PROG2'S
+040000*     APPLICATION STATUS (COM-RESP-MSG) SO THE OPERATOR SEES THE
+040100*     OUTCOME ON THE SAME SCREEN INSTEAD OF A BLANK RETURN.
+040200*----------------------------------------------------------------
+040300 8000-SEND-CONFIRM.
+040400     MOVE LOW-VALUES  TO PROG1MO.
+040500     MOVE FIELD       TO FUNCTNO.
+040600     MOVE COM-ACCT-NO TO ACCTNOO.
+040700     MOVE COM-RESP-MSG TO MSGLINEO.
+040800     EXEC CICS SEND MAP('PROG1M')
+040900          MAPSET('PROG1S')
+041000          DATAONLY
+041100     END-EXEC.
+041200 8000-EXIT.
+041300     EXIT.
+041400
+041500*----------------------------------------------------------------
+041600* 9999-RETURN-NORMAL
+041700*     NORMAL END OF TASK.
+041800*----------------------------------------------------------------
+041900 9999-RETURN-NORMAL.
+042000     EXEC CICS RETURN END-EXEC.
+042100 9999-EXIT.
+042200     EXIT.
